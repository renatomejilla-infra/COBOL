@@ -0,0 +1,200 @@
+      *    Author      : Renato D. Mejilla
+      *    Date        : August 9, 2026
+      *    Description : Age-bracket demographics report. Reads the
+      *                  CUSTMAST file that CustDataFormat builds and
+      *                  counts how many customers fall into each of
+      *                  three age brackets, with a grand total - the
+      *                  kind of summary management keeps asking for
+      *                  after every CustDataFormat run.
+      *    Compiler    : Micro Focus Visual COBOL
+      *    ============================================================
+      *    Modification History
+      *    2026-08-09  RDM  A checkpoint is now written to AGEBRK.CKP
+      *                     every WS-CKPT-INTERVAL records. A run that
+      *                     finds a non-zero checkpoint on start
+      *                     restores the running tallies and STARTs the
+      *                     scan just past the last customer ID it had
+      *                     tallied, instead of rescanning all of
+      *                     CUSTMAST from the first record again.
+      *    ============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     AgeBracketRpt.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+                               ORGANIZATION INDEXED
+                               ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS CM-CUST-ID
+                               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "AGEBRK.CKP"
+                               ORGANIZATION LINE SEQUENTIAL
+                               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       01  CUSTOMER-MASTER-RECORD.
+           05 CM-CUST-ID         PIC 9(6).
+           05 CM-FIRST-NAME      PIC X(20).
+           05 CM-LAST-NAME       PIC X(20).
+           05 CM-BIRTH-DATE      PIC 9(8).
+           05 CM-AGE             PIC 99.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-CUST-ID  PIC 9(6).
+           05 CKPT-CHILD-COUNT   PIC 9(6).
+           05 CKPT-ADULT-COUNT   PIC 9(6).
+           05 CKPT-SENIOR-COUNT  PIC 9(6).
+           05 CKPT-GRAND-TOTAL   PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-STATUS    PIC XX VALUE "00".
+       01 WS-EOF-SWITCH       PIC X VALUE "N".
+          88 WS-EOF           VALUE "Y".
+
+      *> Checkpoint/restart support - see 0500-LOAD-CHECKPOINT and
+      *> 2100-WRITE-CHECKPOINT.
+       01 WS-CKPT-STATUS      PIC XX VALUE "00".
+       01 WS-CKPT-INTERVAL    PIC 9(4) VALUE 100.
+       01 WS-LAST-CUST-ID     PIC 9(6) VALUE ZERO.
+       01 WS-TALLY-COUNT      PIC 9(6) VALUE ZERO.
+       01 WS-RESTART-SWITCH   PIC X VALUE "N".
+          88 WS-IS-RESTART    VALUE "Y".
+
+       01 WS-CHILD-COUNT      PIC 9(6) VALUE ZERO.
+       01 WS-ADULT-COUNT      PIC 9(6) VALUE ZERO.
+       01 WS-SENIOR-COUNT     PIC 9(6) VALUE ZERO.
+       01 WS-GRAND-TOTAL      PIC 9(6) VALUE ZERO.
+
+       01 WS-OPERATOR-ID      PIC X(8) VALUE SPACES.
+       01 WS-PROGRAM-NAME     PIC X(20) VALUE "AgeBracketRpt".
+       01 WS-AUDIT-OUTCOME    PIC X(8) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           DISPLAY "<<< AGE BRACKET DEMOGRAPHICS REPORT >>>".
+           DISPLAY "----------------------------------------".
+
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR-ID".
+           MOVE "START" TO WS-AUDIT-OUTCOME.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME WS-OPERATOR-ID
+                                  WS-AUDIT-OUTCOME.
+
+           PERFORM 0500-LOAD-CHECKPOINT.
+
+           OPEN INPUT CUSTOMER-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+              DISPLAY "Cannot open CUSTMAST, status="
+                      WS-MASTER-STATUS
+              MOVE "FAIL" TO WS-AUDIT-OUTCOME
+              CALL "AUDITLOG" USING WS-PROGRAM-NAME WS-OPERATOR-ID
+                                     WS-AUDIT-OUTCOME
+              STOP RUN
+           END-IF.
+
+           IF WS-IS-RESTART
+              DISPLAY "Resuming from checkpoint - customer IDs up "
+                      "through " WS-LAST-CUST-ID " already tallied."
+              MOVE WS-LAST-CUST-ID TO CM-CUST-ID
+              START CUSTOMER-MASTER KEY IS GREATER THAN CM-CUST-ID
+                 INVALID KEY
+                    MOVE "Y" TO WS-EOF-SWITCH
+              END-START
+           END-IF.
+
+           IF NOT WS-EOF
+              PERFORM 1000-READ-MASTER
+           END-IF.
+           PERFORM UNTIL WS-EOF
+              PERFORM 2000-TALLY-BRACKET
+              PERFORM 1000-READ-MASTER
+           END-PERFORM.
+
+           CLOSE CUSTOMER-MASTER.
+
+           PERFORM 9500-CLEAR-CHECKPOINT.
+
+           PERFORM 3000-PRINT-SUMMARY.
+
+           MOVE "SUCCESS" TO WS-AUDIT-OUTCOME.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME WS-OPERATOR-ID
+                                  WS-AUDIT-OUTCOME.
+
+           STOP RUN.
+
+       1000-READ-MASTER.
+           READ CUSTOMER-MASTER NEXT RECORD
+              AT END
+                 MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-TALLY-BRACKET.
+           EVALUATE TRUE
+              WHEN CM-AGE <= 17
+                 ADD 1 TO WS-CHILD-COUNT
+              WHEN CM-AGE <= 64
+                 ADD 1 TO WS-ADULT-COUNT
+              WHEN OTHER
+                 ADD 1 TO WS-SENIOR-COUNT
+           END-EVALUATE.
+           ADD 1 TO WS-GRAND-TOTAL.
+           MOVE CM-CUST-ID TO WS-LAST-CUST-ID.
+
+           ADD 1 TO WS-TALLY-COUNT.
+           IF FUNCTION MOD(WS-TALLY-COUNT, WS-CKPT-INTERVAL) = 0
+              PERFORM 2100-WRITE-CHECKPOINT
+           END-IF.
+
+       2100-WRITE-CHECKPOINT.
+           MOVE WS-LAST-CUST-ID  TO CKPT-LAST-CUST-ID.
+           MOVE WS-CHILD-COUNT   TO CKPT-CHILD-COUNT.
+           MOVE WS-ADULT-COUNT   TO CKPT-ADULT-COUNT.
+           MOVE WS-SENIOR-COUNT  TO CKPT-SENIOR-COUNT.
+           MOVE WS-GRAND-TOTAL   TO CKPT-GRAND-TOTAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       0500-LOAD-CHECKPOINT.
+           MOVE "N" TO WS-RESTART-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF CKPT-LAST-CUST-ID > 0
+                       MOVE CKPT-LAST-CUST-ID TO WS-LAST-CUST-ID
+                       MOVE CKPT-CHILD-COUNT  TO WS-CHILD-COUNT
+                       MOVE CKPT-ADULT-COUNT  TO WS-ADULT-COUNT
+                       MOVE CKPT-SENIOR-COUNT TO WS-SENIOR-COUNT
+                       MOVE CKPT-GRAND-TOTAL  TO WS-GRAND-TOTAL
+                       MOVE "Y" TO WS-RESTART-SWITCH
+                    END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       9500-CLEAR-CHECKPOINT.
+           MOVE ZERO TO CKPT-LAST-CUST-ID.
+           MOVE ZERO TO CKPT-CHILD-COUNT.
+           MOVE ZERO TO CKPT-ADULT-COUNT.
+           MOVE ZERO TO CKPT-SENIOR-COUNT.
+           MOVE ZERO TO CKPT-GRAND-TOTAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       3000-PRINT-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "Age Bracket          Count".
+           DISPLAY "==================== ======".
+           DISPLAY "0-17  (Minor)        " WS-CHILD-COUNT.
+           DISPLAY "18-64 (Adult)        " WS-ADULT-COUNT.
+           DISPLAY "65+   (Senior)       " WS-SENIOR-COUNT.
+           DISPLAY "==================== ======".
+           DISPLAY "Grand Total          " WS-GRAND-TOTAL.
