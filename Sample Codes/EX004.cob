@@ -2,26 +2,92 @@
       *    Date       : August 11, 2025
       *    Description: A demo of converting upper-case words into lower-case.
       *    Compiler   : Micro Focus Visual Cobol
+      *    ===================================================================
+      *    Modification History
+      *    2026-08-09  RDM  Added an audit trail that records every
+      *                     input/output pair with a timestamp so a
+      *                     conversion run can be shown to have happened.
+      *    2026-08-09  RDM  The INSPECT CONVERTING logic now lives in a
+      *                     shared CASECONV subprogram, so the new batch
+      *                     case-normalization utility (CASENORM) can
+      *                     reuse the exact same conversion instead of
+      *                     a second copy of the same INSPECT.
+      *    2026-08-09  RDM  Changed the final STOP RUN to GOBACK - this
+      *                     program is now also CALLed from EX002's
+      *                     menu dispatcher, and STOP RUN in a called
+      *                     program ends the whole run unit, not just
+      *                     this program.
       *    ===================================================================
        identification division.
        program-id.      uppertolower.
 
        environment division.
+       input-output section.
+       file-control.
+           select audit-file   assign to "UPPERLOW.AUD"
+                                organization line sequential
+                                file status is ws-audit-status.
+
        data division.
+       file section.
+       fd  audit-file.
+       01  audit-file-line     pic x(180).
+
        working-storage section.
        01  ws-user-input   pic x(100).
        01  ws-converted    pic x(100).
 
+       01  ws-audit-status  pic xx value "00".
+
+       01  ws-timestamp.
+           05  ws-ts-date      pic 9(8).
+           05  filler          pic x value space.
+           05  ws-ts-time      pic 9(8).
+
+       01  ws-operator-id      pic x(8) value spaces.
+       01  ws-program-name     pic x(20) value "uppertolower".
+       01  ws-audit-outcome    pic x(8) value spaces.
+
        procedure division.
+           accept ws-operator-id from environment "OPERATOR-ID".
+           move "START" to ws-audit-outcome.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
            display "Enter an upper-case words: " with no advancing.
            accept ws-user-input.
 
            move ws-user-input to ws-converted.
 
-           inspect ws-converted
-               converting 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
-               to 'abcdefghijklmnopqrstuvwxyz'
+           call "CASECONV" using ws-converted, "L".
+
+           display "Converted: " ws-converted.
+
+           perform 9000-write-audit-record.
+
+           move "SUCCESS" to ws-audit-outcome.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           goback.
+
+       9000-write-audit-record.
+           accept ws-ts-date from date yyyymmdd.
+           accept ws-ts-time from time.
+
+           open extend audit-file.
+           if ws-audit-status = "35"
+              open output audit-file
+           end-if.
 
-           display "Converted: " ws-converted.    
+           move spaces to audit-file-line.
+           string ws-timestamp         delimited by size
+                  " | INPUT: "         delimited by size
+                  ws-user-input        delimited by size
+                  " | OUTPUT: "        delimited by size
+                  ws-converted         delimited by size
+                  into audit-file-line
+           end-string.
 
-           stop run.
+           write audit-file-line.
+           close audit-file.
