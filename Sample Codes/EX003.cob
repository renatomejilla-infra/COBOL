@@ -0,0 +1,67 @@
+      *    Author      : Renato D. Mejilla
+      *    Date        : August 9, 2026
+      *    Description : A demo of a called program doing real work.
+      *                  Looks a customer up in CUSTMAST (built by
+      *                  CustDataFormat) by customer ID via the shared
+      *                  CUSTLOOKUP routine, instead of only displaying
+      *                  a "called successfully" message.
+      *    Compiler    : Micro Focus Visual COBOL
+      *    ============================================================
+      *    Modification History
+      *    2026-08-09  RDM  Changed the final STOP RUN to GOBACK - this
+      *                     program is now also CALLed from EX002's
+      *                     menu dispatcher, and STOP RUN in a called
+      *                     program ends the whole run unit, not just
+      *                     this program.
+      *    ============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     ex003.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  ws-cust-id          pic 9(6) value zero.
+       01  ws-found-switch     pic x(1) value "N".
+           88 ws-customer-found value "Y".
+       01  ws-first-name       pic x(20) value spaces.
+       01  ws-last-name        pic x(20) value spaces.
+       01  ws-age              pic 99 value zero.
+
+       01  ws-operator-id      pic x(8) value spaces.
+       01  ws-program-name     pic x(20) value "ex003".
+       01  ws-audit-outcome    pic x(8) value spaces.
+
+       PROCEDURE DIVISION.
+           accept ws-operator-id from environment "OPERATOR-ID".
+           move "START" to ws-audit-outcome.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           display "I am ex003 - customer lookup.".
+           display "Customer ID to look up: " with no advancing.
+           accept ws-cust-id.
+
+           call "CUSTLOOKUP" using ws-cust-id ws-found-switch
+                                    ws-first-name ws-last-name
+                                    ws-age.
+
+           if ws-customer-found
+              display "Found: " function trim(ws-first-name) " "
+                      function trim(ws-last-name)
+                      " (Age: " ws-age ")"
+              move "SUCCESS" to ws-audit-outcome
+           else
+              if return-code = 8
+                 display "CUSTMAST could not be opened."
+              else
+                 display "No customer found with ID " ws-cust-id
+              end-if
+              move "NOTFND" to ws-audit-outcome
+           end-if.
+
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           goback.
