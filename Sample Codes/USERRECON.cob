@@ -0,0 +1,222 @@
+      *    Author      : Renato D. Mejilla
+      *    Date        : August 9, 2026
+      *    Description : Nightly reconciliation report. Originally the
+      *                  plan was to reconcile the USERS table against
+      *                  the USERID table, but SQLUserInput was changed
+      *                  to insert new users straight into USERID (see
+      *                  SQLUserInput's modification history) rather
+      *                  than keeping a separate USERS table - there is
+      *                  only one table left to reconcile anything
+      *                  against. What is still worth checking every
+      *                  night is whether the new user NIGHTLYRUN
+      *                  handed to SQLUserInput actually landed in
+      *                  USERID with the details the control file
+      *                  asked for, plus a standing active/inactive
+      *                  count so a silent drift in the table shows up
+      *                  here before anyone notices it by hand.
+      *    Compiler    : Micro Focus Visual COBOL
+      *    ============================================================
+      *    Modification History
+      *    2026-08-09  RDM  The closing AUDITLOG call logged SUCCESS
+      *                     even on a mismatch. Now derives the logged
+      *                     outcome from RETURN-CODE (SUCCESS/NOCHECK/
+      *                     MISMATCH).
+      *    2026-08-09  RDM  Every exit changed from STOP RUN to GOBACK
+      *                     - this program is now also CALLed from
+      *                     NIGHTLYRUN, and STOP RUN in a called
+      *                     program ends the whole run unit, not just
+      *                     this program.
+      *    ============================================================
+
+       $set sql(dbman=odbc)
+       identification division.
+       program-id.     USERRECON.
+
+       environment division.
+       input-output section.
+       file-control.
+           select recon-report  assign to "RECON.RPT"
+                                 organization line sequential
+                                 file status is ws-report-status.
+
+       data division.
+       file section.
+       fd  recon-report.
+       01  recon-report-line    pic x(132).
+
+       working-storage section.
+       exec sql include sqlca end-exec.
+
+       01  ws-report-status    pic xx value "00".
+
+       01  ws-timestamp.
+           05  ws-ts-date      pic 9(8).
+           05  filler          pic x value space.
+           05  ws-ts-time      pic 9(8).
+
+       01  ws-sqlcode          pic s9(9) comp-5 value zero.
+
+       01  ws-acmits-env       pic x(4) value "PROD".
+       01  ws-env-var-name     pic x(30) value spaces.
+
+       01  ws-dsn-name         pic x(30) value spaces.
+       01  ws-db-user          pic x(20) value spaces.
+       01  ws-db-pass          pic x(20) value spaces.
+
+       01  ws-expected-username   pic x(30) value spaces.
+       01  ws-expected-firstname  pic x(30) value spaces.
+       01  ws-expected-lastname   pic x(30) value spaces.
+       01  ws-expected-active     pic x(1)  value spaces.
+
+       01  ws-match-count      pic s9(9) comp-5 value zero.
+       01  ws-active-count     pic 9(6) value zero.
+       01  ws-inactive-count   pic 9(6) value zero.
+
+       01  ws-operator-id      pic x(8) value spaces.
+       01  ws-program-name     pic x(20) value "USERRECON".
+       01  ws-audit-outcome    pic x(8) value spaces.
+
+       procedure division.
+           accept ws-operator-id from environment "OPERATOR-ID".
+           move "START" to ws-audit-outcome.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           accept ws-acmits-env from environment "ACMITS-ENV".
+           if ws-acmits-env = spaces
+              move "PROD" to ws-acmits-env
+           end-if.
+
+           string "PG_ACMITS_" delimited by size
+                  function trim(ws-acmits-env) delimited by size
+                  "_DSN" delimited by size
+                  into ws-env-var-name
+           end-string.
+           accept ws-dsn-name from environment ws-env-var-name.
+
+           string "PG_ACMITS_" delimited by size
+                  function trim(ws-acmits-env) delimited by size
+                  "_USER" delimited by size
+                  into ws-env-var-name
+           end-string.
+           accept ws-db-user from environment ws-env-var-name.
+
+           string "PG_ACMITS_" delimited by size
+                  function trim(ws-acmits-env) delimited by size
+                  "_PASS" delimited by size
+                  into ws-env-var-name
+           end-string.
+           accept ws-db-pass from environment ws-env-var-name.
+
+           call "DBCONNECT" using ws-dsn-name ws-db-user ws-db-pass
+                                   ws-sqlcode.
+
+           if ws-sqlcode not = 0
+              display "Connection failed. SQLCODE=" ws-sqlcode
+              move "FAIL" to ws-audit-outcome
+              call "AUDITLOG" using ws-program-name ws-operator-id
+                                     ws-audit-outcome
+              call "SQLERRLOG" using ws-program-name ws-sqlcode
+                                      sqlerrmc
+              move 8 to return-code
+              goback
+           end-if.
+
+      *    The username NIGHTLYRUN set for SQLUserInput, if any, is
+      *    what this run is supposed to have inserted into USERID.
+           accept ws-expected-username
+              from environment "SQLUSERINPUT-USERNAME".
+
+           open output recon-report.
+           accept ws-ts-date from date yyyymmdd.
+           accept ws-ts-time from time.
+
+           if ws-expected-username = spaces
+              move spaces to recon-report-line
+              string ws-timestamp delimited by size
+                     " | No new user scheduled tonight - nothing to "
+                     "reconcile." delimited by size
+                     into recon-report-line
+              end-string
+              write recon-report-line
+              move 4 to return-code
+           else
+              accept ws-expected-firstname
+                 from environment "SQLUSERINPUT-FIRSTNAME".
+              accept ws-expected-lastname
+                 from environment "SQLUSERINPUT-LASTNAME".
+              accept ws-expected-active
+                 from environment "SQLUSERINPUT-ACTIVE".
+
+              exec sql
+                   select count(*) into :ws-match-count
+                          from userid
+                          where username  = :ws-expected-username
+                            and firstname = :ws-expected-firstname
+                            and lastname  = :ws-expected-lastname
+                            and active    = :ws-expected-active
+              end-exec.
+
+              move spaces to recon-report-line
+              if ws-match-count > 0
+                 string ws-timestamp delimited by size
+                        " | MATCH - " delimited by size
+                        function trim(ws-expected-username)
+                                      delimited by size
+                        " is on USERID as scheduled."
+                                      delimited by size
+                        into recon-report-line
+                 end-string
+                 write recon-report-line
+                 move 0 to return-code
+              else
+                 string ws-timestamp delimited by size
+                        " | MISMATCH - " delimited by size
+                        function trim(ws-expected-username)
+                                      delimited by size
+                        " was not found on USERID with the expected "
+                        "details." delimited by size
+                        into recon-report-line
+                 end-string
+                 write recon-report-line
+                 move 16 to return-code
+              end-if
+           end-if.
+
+           exec sql
+                select count(*) into :ws-active-count
+                       from userid
+                       where active in ('Y', '1')
+           end-exec.
+           exec sql
+                select count(*) into :ws-inactive-count
+                       from userid
+                       where active not in ('Y', '1')
+           end-exec.
+
+           move spaces to recon-report-line.
+           string ws-timestamp delimited by size
+                  " | USERID totals - active: " delimited by size
+                  ws-active-count delimited by size
+                  "  inactive: " delimited by size
+                  ws-inactive-count delimited by size
+                  into recon-report-line
+           end-string.
+           write recon-report-line.
+
+           close recon-report.
+
+           exec sql disconnect current end-exec.
+
+           evaluate return-code
+              when 0
+                 move "SUCCESS" to ws-audit-outcome
+              when 4
+                 move "NOCHECK" to ws-audit-outcome
+              when other
+                 move "MISMATCH" to ws-audit-outcome
+           end-evaluate.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           goback.
