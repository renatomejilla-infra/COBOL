@@ -0,0 +1,64 @@
+      *    Author      : Renato D. Mejilla
+      *    Date        : August 9, 2026
+      *    Description : Shared audit-trail routine. Every interactive
+      *                  and batch program in this suite calls this at
+      *                  start and end so there is a single AUDIT.LOG
+      *                  file recording what ran, who ran it, and
+      *                  whether it succeeded - instead of each program
+      *                  leaving its only trace on a scrolled-off
+      *                  terminal.
+      *    Compiler    : Micro Focus Visual COBOL
+      *    ============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     AUDITLOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG    ASSIGN TO "AUDIT.LOG"
+                               ORGANIZATION LINE SEQUENTIAL
+                               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-LINE      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TIMESTAMP.
+           05  WS-TS-DATE      PIC 9(8).
+           05  FILLER          PIC X VALUE SPACE.
+           05  WS-TS-TIME      PIC 9(8).
+       01  WS-LOG-STATUS       PIC XX.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-NAME     PIC X(20).
+       01  LK-OPERATOR-ID      PIC X(8).
+       01  LK-OUTCOME          PIC X(8).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-OPERATOR-ID
+                                 LK-OUTCOME.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-LOG-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF.
+
+           MOVE SPACES TO AUDIT-LOG-LINE.
+           STRING WS-TIMESTAMP        DELIMITED BY SIZE
+                  " | PROGRAM: "      DELIMITED BY SIZE
+                  LK-PROGRAM-NAME     DELIMITED BY SIZE
+                  " | OPERATOR: "     DELIMITED BY SIZE
+                  LK-OPERATOR-ID      DELIMITED BY SIZE
+                  " | OUTCOME: "      DELIMITED BY SIZE
+                  LK-OUTCOME          DELIMITED BY SIZE
+                  INTO AUDIT-LOG-LINE
+           END-STRING.
+
+           WRITE AUDIT-LOG-LINE.
+           CLOSE AUDIT-LOG.
+
+           GOBACK.
