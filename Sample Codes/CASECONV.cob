@@ -0,0 +1,31 @@
+      *    Author      : Renato D. Mejilla
+      *    Date        : August 9, 2026
+      *    Description : Shared case-conversion routine. Pulled out of
+      *                  uppertolower so the same upper/lower INSPECT
+      *                  CONVERTING logic can be reused by a batch
+      *                  utility instead of being copied.
+      *    Compiler    : Micro Focus Visual COBOL
+      *    ============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CASECONV.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LK-TEXT         PIC X(100).
+       01  LK-CASE-MODE    PIC X(1).
+
+       PROCEDURE DIVISION USING LK-TEXT LK-CASE-MODE.
+           IF LK-CASE-MODE = "U"
+              INSPECT LK-TEXT
+                  CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                  TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           ELSE
+              INSPECT LK-TEXT
+                  CONVERTING 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+                  TO 'abcdefghijklmnopqrstuvwxyz'
+           END-IF.
+
+           GOBACK.
