@@ -0,0 +1,103 @@
+      *    Author      : Renato D. Mejilla
+      *    Date        : August 9, 2026
+      *    Description : Batch case-normalization utility. Reads a flat
+      *                  file of names/addresses, one per line, and
+      *                  writes every line through the same CASECONV
+      *                  conversion uppertolower uses interactively, one
+      *                  line at a time, instead of requiring someone to
+      *                  retype each one by hand.
+      *    Compiler    : Micro Focus Visual COBOL
+      *    ============================================================
+
+       identification division.
+       program-id.     CASENORM.
+
+       environment division.
+       input-output section.
+       file-control.
+           select case-input   assign to "CASEIN.DAT"
+                                organization line sequential
+                                file status is ws-input-status.
+           select case-output  assign to "CASEOUT.DAT"
+                                organization line sequential
+                                file status is ws-output-status.
+
+       data division.
+       file section.
+       fd  case-input.
+       01  case-input-line     pic x(100).
+
+       fd  case-output.
+       01  case-output-line    pic x(100).
+
+       working-storage section.
+       01  ws-input-status    pic xx value "00".
+       01  ws-output-status   pic xx value "00".
+
+       01  ws-eof-switch      pic x(1) value "N".
+           88 ws-end-of-file  value "Y".
+
+       01  ws-line-count      pic 9(6) comp value zero.
+
+      *> Selects which way CASECONV folds the case. Blank/unset
+      *> defaults to L, matching uppertolower's own default behavior.
+       01  ws-case-mode       pic x(1) value "L".
+
+       01  ws-operator-id     pic x(8) value spaces.
+       01  ws-program-name    pic x(20) value "CASENORM".
+       01  ws-audit-outcome   pic x(8) value spaces.
+
+       procedure division.
+           accept ws-operator-id from environment "OPERATOR-ID".
+           move "START" to ws-audit-outcome.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           accept ws-case-mode from environment "CASENORM-MODE".
+           if ws-case-mode not = "U" and ws-case-mode not = "L"
+              move "L" to ws-case-mode
+           end-if.
+
+           open input case-input.
+           if ws-input-status not = "00"
+              display "Cannot open CASEIN.DAT, status="
+                      ws-input-status
+              move "FAIL" to ws-audit-outcome
+              call "AUDITLOG" using ws-program-name ws-operator-id
+                                     ws-audit-outcome
+              stop run
+           end-if.
+
+           open output case-output.
+           if ws-output-status not = "00"
+              display "Cannot open CASEOUT.DAT, status="
+                      ws-output-status
+              close case-input
+              move "FAIL" to ws-audit-outcome
+              call "AUDITLOG" using ws-program-name ws-operator-id
+                                     ws-audit-outcome
+              stop run
+           end-if.
+
+           perform until ws-end-of-file
+              read case-input
+                 at end
+                    move "Y" to ws-eof-switch
+                 not at end
+                    call "CASECONV" using case-input-line ws-case-mode
+                    move case-input-line to case-output-line
+                    write case-output-line
+                    add 1 to ws-line-count
+              end-read
+           end-perform.
+
+           close case-input.
+           close case-output.
+
+           display "Lines normalized: " ws-line-count.
+
+           move "SUCCESS" to ws-audit-outcome.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           stop run.
