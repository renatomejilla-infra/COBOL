@@ -0,0 +1,71 @@
+      *    Author      : Renato D. Mejilla
+      *    Date        : August 9, 2026
+      *    Description : Shared PostgreSQL CONNECT routine used by
+      *                  TESTPG, SQLconnect, and SQLUserInput so the
+      *                  host/user/database connection logic lives in
+      *                  one place instead of three copies that can
+      *                  drift out of sync.
+      *    Compiler    : Micro Focus Visual COBOL
+      *    ============================================================
+      *    Modification History
+      *    2026-08-09  RDM  A CONNECT that fails (a restarting database,
+      *                     a momentary network blip) is now retried a
+      *                     few times with an increasing pause between
+      *                     attempts instead of failing the caller on
+      *                     the first try.
+      *    2026-08-09  RDM  WS-RETRY-COUNT/WS-BACKOFF-SECS were never
+      *                     reset between CALLs, so a run unit that
+      *                     CALLs this more than once (NIGHTLYRUN calls
+      *                     it once per step) carried an exhausted
+      *                     retry count into every later step once any
+      *                     one step's CONNECT used up all its retries,
+      *                     silently giving that later step zero
+      *                     retries of its own. Both are now reset at
+      *                     the top of 1000-CONNECT-WITH-RETRY.
+      *    ============================================================
+
+       $set sql(dbman=odbc)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     DBCONNECT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-RETRY-COUNT  PIC 9(1) VALUE ZERO.
+       01  WS-MAX-RETRIES  PIC 9(1) VALUE 3.
+       01  WS-BACKOFF-SECS PIC 9(2) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-DSN-NAME     PIC X(30).
+       01  LK-USER         PIC X(20).
+       01  LK-PASS         PIC X(20).
+       01  LK-SQLCODE      PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION USING LK-DSN-NAME LK-USER LK-PASS LK-SQLCODE.
+           PERFORM 1000-CONNECT-WITH-RETRY.
+           MOVE SQLCODE TO LK-SQLCODE.
+           GOBACK.
+
+       1000-CONNECT-WITH-RETRY.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           MOVE ZERO TO WS-BACKOFF-SECS.
+
+           EXEC SQL
+                CONNECT TO :LK-DSN-NAME
+                USER :LK-USER USING :LK-PASS
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 0 OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+              ADD 1 TO WS-RETRY-COUNT
+              COMPUTE WS-BACKOFF-SECS = WS-RETRY-COUNT * 2
+              DISPLAY "CONNECT failed (SQLCODE=" SQLCODE
+                      "), retry " WS-RETRY-COUNT " of " WS-MAX-RETRIES
+                      " in " WS-BACKOFF-SECS " seconds..."
+              CALL "C$SLEEP" USING WS-BACKOFF-SECS
+
+              EXEC SQL
+                   CONNECT TO :LK-DSN-NAME
+                   USER :LK-USER USING :LK-PASS
+              END-EXEC
+           END-PERFORM.
