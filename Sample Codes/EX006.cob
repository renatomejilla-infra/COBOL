@@ -3,39 +3,141 @@
       *    Description : Looping with IF ELSE
       *    Compiler    : Micro Focus Visual Cobol
       *    *************************************************************
-       
+      *    Modification History
+      *    2026-08-09  RDM  Added a running correct/wrong tally that is
+      *                     summarized when the operator exits instead
+      *                     of being thrown away.
+      *    2026-08-09  RDM  Turned into a multi-question quiz engine:
+      *                     questions and expected answers now come from
+      *                     the QUIZIN file instead of one hardcoded
+      *                     ws-check value, so the quiz can be changed
+      *                     without recompiling.
+      *    2026-08-09  RDM  Changed the final STOP RUN to GOBACK - this
+      *                     program is now also CALLed from EX002's
+      *                     menu dispatcher, and STOP RUN in a called
+      *                     program ends the whole run unit, not just
+      *                     this program.
+      *    *************************************************************
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBLIFELSE.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUIZ-IN    ASSIGN TO "QUIZIN"
+                              ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  QUIZ-IN.
+       01  QUIZ-IN-RECORD.
+           05 QZ-QUESTION     PIC X(60).
+           05 QZ-ANSWER       PIC 99.
+
        WORKING-STORAGE SECTION.
-       01  ws-num          pic 99.
-       01  ws-check        pic 99 value 85.
+       01  ws-eof-switch      pic x value "N".
+           88 ws-eof          value "Y".
+
+       01  ws-question        pic x(60).
+       01  ws-num             pic 99.
+       01  ws-check           pic 99 value 85.
+       01  ws-correct-count   pic 9(4) value zero.
+       01  ws-wrong-count     pic 9(4) value zero.
+
+      *> Five wrong answers in a row locks the quiz until a
+      *> supervisor enters the override code.
+       01  ws-consecutive-wrong  pic 9 value zero.
+       01  ws-max-consec-wrong   pic 9 value 5.
+       01  ws-override-entry     pic x(8) value spaces.
+       01  ws-supervisor-code    pic x(8) value spaces.
+
+       01  ws-operator-id     pic x(8) value spaces.
+       01  ws-program-name    pic x(20) value "CBLIFELSE".
+       01  ws-audit-outcome   pic x(8) value spaces.
 
        PROCEDURE DIVISION.
-       main-loop. 
-           display " ".
-           display "Enter a number (0 to exit): " with no advancing.
-           accept ws-num.
-           
-           if ws-num = 0
-               display "Exiting program..."
+       main-loop.
+           accept ws-operator-id from environment "OPERATOR-ID".
+           move "START" to ws-audit-outcome.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           open input quiz-in.
+
+           perform 1000-read-question.
+           perform until ws-eof
                display " "
-               stop run
-           else
-               if ws-num = ws-check
-                   perform 01-correct
+               display function trim(ws-question) " "
+                       with no advancing
+               display "(0 to stop the quiz): " with no advancing
+               accept ws-num
+
+               if ws-num = 0
+                   move "Y" to ws-eof-switch
                else
-                   perform 02-wrong
+                   if ws-num = ws-check
+                       perform 01-correct
+                   else
+                       perform 02-wrong
+                       if ws-consecutive-wrong >= ws-max-consec-wrong
+                          and not ws-eof
+                          perform 2500-lockout-check
+                       end-if
+                   end-if
+                   if not ws-eof
+                      perform 1000-read-question
+                   end-if
                end-if
-           end-if.
-           go to main-loop.
-           
+           end-perform.
+
+           close quiz-in.
+           perform 03-show-summary.
+
+           move "SUCCESS" to ws-audit-outcome.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           goback.
+
+       1000-read-question.
+           read quiz-in
+               at end
+                   move "Y" to ws-eof-switch
+               not at end
+                   move qz-question to ws-question
+                   move qz-answer   to ws-check
+           end-read.
+
        01-correct.
            display "Excellent, you got the correct number!".
-           
+           add 1 to ws-correct-count.
+           move zero to ws-consecutive-wrong.
+
        02-wrong.
            display "Sorry, try another number.".
-           
\ No newline at end of file
+           add 1 to ws-wrong-count.
+           add 1 to ws-consecutive-wrong.
+
+       2500-lockout-check.
+           display " ".
+           display "Quiz locked after " ws-max-consec-wrong
+                   " wrong answers in a row.".
+           display "Supervisor override code: " with no advancing.
+           accept ws-override-entry.
+           accept ws-supervisor-code from environment
+                   "QUIZ-SUPERVISOR-CODE".
+
+           if ws-override-entry = ws-supervisor-code
+              display "Override accepted. Resuming quiz."
+              move zero to ws-consecutive-wrong
+           else
+              display "Override incorrect. Ending session."
+              move "Y" to ws-eof-switch
+           end-if.
+
+       03-show-summary.
+           display " ".
+           display "----- Session Summary -----".
+           display "Correct answers : " ws-correct-count.
+           display "Wrong answers   : " ws-wrong-count.
