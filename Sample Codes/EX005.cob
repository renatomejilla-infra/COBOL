@@ -2,37 +2,238 @@
       *    Date        : August 27, 2025
       *    Desciption  : A demo of COBOL connecting to a POSTGRESQL DB
       *    *************************************************************
-       
+      *    Modification History
+      *    2026-08-09  RDM  Credentials no longer live as literals in
+      *                     WORKING-STORAGE. WS-USER/WS-PASS/WS-DBNAME/
+      *                     WS-HOST are now pulled from the access-
+      *                     controlled environment at run time, so a
+      *                     password rotation doesn't need a recompile.
+      *    2026-08-09  RDM  Turned into the nightly health-check: also
+      *                     runs a trivial SELECT, times the round trip,
+      *                     and logs the result so a broken ODBC mapping
+      *                     shows up here instead of downstream in
+      *                     SQLconnect/SQLUserInput.
+      *    2026-08-09  RDM  CONNECT now goes through the shared
+      *                     DBCONNECT routine (also used by SQLconnect
+      *                     and SQLUserInput) instead of its own
+      *                     CONNECT :user IDENTIFIED BY :pass style,
+      *                     so all three programs connect the same way.
+      *    2026-08-09  RDM  Connection and health-check query failures
+      *                     now also go to the shared SQLERR.LOG via
+      *                     SQLERRLOG, not just this program's own
+      *                     TESTPG.LOG.
+      *    2026-08-09  RDM  Sets RETURN-CODE (0 success, 8 failure)
+      *                     before STOP RUN instead of leaving whatever
+      *                     the last EXEC SQL statement happened to
+      *                     leave there, matching SQLconnect/
+      *                     SQLUserInput/SQLUserMaint's convention.
+      *    2026-08-09  RDM  The PG_ACMITS_* environment variables are
+      *                     now read per connection profile (DEV/TEST/
+      *                     PROD, selected by ACMITS-ENV) instead of a
+      *                     single fixed set, so the same health check
+      *                     can be pointed at any environment without
+      *                     a recompile.
+      *    2026-08-09  RDM  Was passing DBCONNECT the database name
+      *                     (PG_ACMITS_<ENV>_DBNAME) where it expects
+      *                     an ODBC DSN - now reads PG_ACMITS_<ENV>_DSN
+      *                     like the other four connecting programs.
+      *                     Dropped WS-HOST, which was read but never
+      *                     used - DBCONNECT takes a DSN, not a host.
+      *    2026-08-09  RDM  WS-ELAPSED-MS was a raw HHMMSSss subtraction
+      *                     mislabeled as milliseconds and wrong across
+      *                     a minute/hour boundary. Both times are now
+      *                     decomposed and compared in true elapsed
+      *                     hundredths of a second (WS-ELAPSED-HS), with
+      *                     a day rollover correction.
+      *    2026-08-09  RDM  Changed the final STOP RUN to GOBACK - this
+      *                     program is now also CALLed from NIGHTLYRUN,
+      *                     and STOP RUN in a called program ends the
+      *                     whole run unit, not just this program.
+      *    *************************************************************
+
        $set sql(dbman=odbc)
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTPG.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HEALTH-LOG  ASSIGN TO "TESTPG.LOG"
+                               ORGANIZATION LINE SEQUENTIAL
+                               FILE STATUS IS WS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HEALTH-LOG.
+       01  HEALTH-LOG-LINE    PIC X(180).
+
        WORKING-STORAGE SECTION.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       01  WS-USER        PIC X(20) VALUE "postgres".
-       01  WS-PASS        PIC X(20) VALUE "@F8****df".
-       01  WS-DBNAME      PIC X(20) VALUE "acmits".
-       01  WS-HOST        PIC X(50) VALUE "localhost".
+       01  WS-USER        PIC X(20).
+       01  WS-PASS        PIC X(20).
+       01  WS-DSN-NAME    PIC X(30).
+
+      *> Selects which set of PG_ACMITS_*_* environment variables to
+      *> read below. Blank/unset defaults to PROD.
+       01  WS-ACMITS-ENV  PIC X(4) VALUE "PROD".
+       01  WS-ENV-VAR-NAME PIC X(30) VALUE SPACES.
+
+       01  WS-LOG-STATUS  PIC XX VALUE "00".
+       01  WS-PING-RESULT PIC 9(1).
+
+      *> HHMMSSss from ACCEPT FROM TIME, broken out so the elapsed
+      *> round-trip time can be computed in hundredths of a second
+      *> without a raw subtraction going wrong across a minute/hour
+      *> boundary.
+       01  WS-START-TIME  PIC 9(8).
+       01  WS-START-TIME-X REDEFINES WS-START-TIME.
+           05  WS-START-HH  PIC 99.
+           05  WS-START-MM  PIC 99.
+           05  WS-START-SS  PIC 99.
+           05  WS-START-HS  PIC 99.
+       01  WS-END-TIME    PIC 9(8).
+       01  WS-END-TIME-X   REDEFINES WS-END-TIME.
+           05  WS-END-HH    PIC 99.
+           05  WS-END-MM    PIC 99.
+           05  WS-END-SS    PIC 99.
+           05  WS-END-HS    PIC 99.
+       01  WS-START-TOTAL-HS PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-END-TOTAL-HS   PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-ELAPSED-HS     PIC S9(7) VALUE ZERO.
+
+       01  WS-TIMESTAMP.
+           05  WS-TS-DATE      PIC 9(8).
+           05  FILLER          PIC X VALUE SPACE.
+           05  WS-TS-TIME      PIC 9(8).
+
+       01  WS-HEALTH-STATUS    PIC X(4) VALUE "OK  ".
+       01  WS-SQLCODE          PIC S9(9) COMP-5 VALUE ZERO.
+
+       01  WS-OPERATOR-ID      PIC X(8) VALUE SPACES.
+       01  WS-PROGRAM-NAME     PIC X(20) VALUE "TESTPG".
+       01  WS-AUDIT-OUTCOME    PIC X(8) VALUE SPACES.
 
        PROCEDURE DIVISION.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR-ID".
+           MOVE "START" TO WS-AUDIT-OUTCOME.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME WS-OPERATOR-ID
+                                  WS-AUDIT-OUTCOME.
+
            DISPLAY "Attempting to connect to PostgreSQL...".
 
-           EXEC SQL
-                CONNECT :WS-USER IDENTIFIED BY :WS-PASS
-                USING :WS-DBNAME
-           END-EXEC.
+           *> Credentials come from the PG_ACMITS_<ENV>_* environment
+           *> variables set up by the DBA, not from source literals.
+           *> ACMITS-ENV picks the profile (DEV/TEST/PROD) so this
+           *> same health check can run against any of them.
+           ACCEPT WS-ACMITS-ENV FROM ENVIRONMENT "ACMITS-ENV".
+           IF WS-ACMITS-ENV = SPACES
+              MOVE "PROD" TO WS-ACMITS-ENV
+           END-IF.
 
-           IF SQLCODE = 0
-              DISPLAY "Connected successfully to database: " WS-DBNAME
+           STRING "PG_ACMITS_" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ACMITS-ENV) DELIMITED BY SIZE
+                  "_USER" DELIMITED BY SIZE
+                  INTO WS-ENV-VAR-NAME
+           END-STRING.
+           ACCEPT WS-USER FROM ENVIRONMENT WS-ENV-VAR-NAME.
+
+           STRING "PG_ACMITS_" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ACMITS-ENV) DELIMITED BY SIZE
+                  "_PASS" DELIMITED BY SIZE
+                  INTO WS-ENV-VAR-NAME
+           END-STRING.
+           ACCEPT WS-PASS FROM ENVIRONMENT WS-ENV-VAR-NAME.
+
+           STRING "PG_ACMITS_" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ACMITS-ENV) DELIMITED BY SIZE
+                  "_DSN" DELIMITED BY SIZE
+                  INTO WS-ENV-VAR-NAME
+           END-STRING.
+           ACCEPT WS-DSN-NAME FROM ENVIRONMENT WS-ENV-VAR-NAME.
+
+           ACCEPT WS-START-TIME FROM TIME.
+
+           CALL "DBCONNECT" USING WS-DSN-NAME WS-USER WS-PASS
+                                   WS-SQLCODE.
+
+           IF WS-SQLCODE = 0
+              DISPLAY "Connected successfully to database: "
+                      WS-DSN-NAME
+              PERFORM 2000-PING-DATABASE
            ELSE
-              DISPLAY "Connection failed. SQLCODE=" SQLCODE
+              DISPLAY "Connection failed. SQLCODE=" WS-SQLCODE
               DISPLAY "SQLERRMC=" SQLERRMC
+              MOVE "FAIL" TO WS-HEALTH-STATUS
+              CALL "SQLERRLOG" USING WS-PROGRAM-NAME WS-SQLCODE
+                                      SQLERRMC
            END-IF.
 
            EXEC SQL
                 DISCONNECT ALL
            END-EXEC.
 
-           STOP RUN.
+           ACCEPT WS-END-TIME FROM TIME.
+
+           COMPUTE WS-START-TOTAL-HS =
+                   ((WS-START-HH * 60 + WS-START-MM) * 60 +
+                     WS-START-SS) * 100 + WS-START-HS.
+           COMPUTE WS-END-TOTAL-HS =
+                   ((WS-END-HH * 60 + WS-END-MM) * 60 +
+                     WS-END-SS) * 100 + WS-END-HS.
+           COMPUTE WS-ELAPSED-HS =
+                   WS-END-TOTAL-HS - WS-START-TOTAL-HS.
+           IF WS-ELAPSED-HS < 0
+              ADD 8640000 TO WS-ELAPSED-HS
+           END-IF.
+
+           PERFORM 9000-WRITE-HEALTH-LOG.
+
+           MOVE WS-HEALTH-STATUS TO WS-AUDIT-OUTCOME.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME WS-OPERATOR-ID
+                                  WS-AUDIT-OUTCOME.
+
+           IF WS-HEALTH-STATUS = "OK"
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       2000-PING-DATABASE.
+           *> Trivial round-trip query to prove the connection can
+           *> actually move data, not just authenticate.
+           EXEC SQL
+                SELECT 1 INTO :WS-PING-RESULT
+           END-EXEC.
+
+           IF SQLCODE = 0
+              DISPLAY "Health-check query succeeded."
+           ELSE
+              DISPLAY "Health-check query failed. SQLCODE=" SQLCODE
+              MOVE "FAIL" TO WS-HEALTH-STATUS
+              MOVE SQLCODE TO WS-SQLCODE
+              CALL "SQLERRLOG" USING WS-PROGRAM-NAME WS-SQLCODE
+                                      SQLERRMC
+           END-IF.
+
+       9000-WRITE-HEALTH-LOG.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+
+           OPEN EXTEND HEALTH-LOG.
+           IF WS-LOG-STATUS = "35"
+              OPEN OUTPUT HEALTH-LOG
+           END-IF.
+
+           MOVE SPACES TO HEALTH-LOG-LINE.
+           STRING WS-TIMESTAMP       DELIMITED BY SIZE
+                  " | STATUS: "      DELIMITED BY SIZE
+                  WS-HEALTH-STATUS   DELIMITED BY SIZE
+                  " | ELAPSED-HS: "  DELIMITED BY SIZE
+                  WS-ELAPSED-HS      DELIMITED BY SIZE
+                  INTO HEALTH-LOG-LINE
+           END-STRING.
+
+           WRITE HEALTH-LOG-LINE.
+           CLOSE HEALTH-LOG.
