@@ -0,0 +1,105 @@
+      *    Author      : Renato D. Mejilla
+      *    Date        : August 9, 2026
+      *    Description : Shared operator sign-on check. Looks the
+      *                  calling program's operator ID up in the
+      *                  userid table and tells the caller whether
+      *                  that operator is on file and active, so a
+      *                  terminated employee's OPERATOR-ID stops
+      *                  working everywhere at once instead of
+      *                  program by program.
+      *    Compiler    : Micro Focus Visual COBOL
+      *    ============================================================
+      *    Modification History
+      *    2026-08-09  RDM  Reads the same ACMITS-ENV-selected
+      *                     PG_ACMITS_<ENV>_* variables SQLconnect/
+      *                     SQLUserInput/SQLUserMaint/TESTPG now use,
+      *                     instead of the old fixed PG_ACMITS_* names
+      *                     - a sign-on check against the DEV database
+      *                     was otherwise checking the wrong database.
+      *    2026-08-09  RDM  That fix was reading PG_ACMITS_<ENV>_DBNAME
+      *                     into WS-DSN-NAME and handing it to DBCONNECT,
+      *                     which expects an ODBC DSN, not a database
+      *                     name. Now reads PG_ACMITS_<ENV>_DSN, matching
+      *                     the other four connecting programs.
+      *    ============================================================
+
+       $set sql(dbman=odbc)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     SIGNON.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-DSN-NAME     PIC X(30).
+       01  WS-DB-USER      PIC X(20).
+       01  WS-DB-PASS      PIC X(20).
+       01  WS-SQLCODE      PIC S9(9) COMP-5.
+
+       01  WS-ACTIVE-FLAG  PIC X(1) VALUE SPACE.
+
+       01  WS-ACMITS-ENV      PIC X(4) VALUE "PROD".
+       01  WS-ENV-VAR-NAME    PIC X(30) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-OPERATOR-ID  PIC X(8).
+       01  LK-AUTHORIZED   PIC X(1).
+
+       PROCEDURE DIVISION USING LK-OPERATOR-ID LK-AUTHORIZED.
+           MOVE "N" TO LK-AUTHORIZED.
+
+           ACCEPT WS-ACMITS-ENV FROM ENVIRONMENT "ACMITS-ENV".
+           IF WS-ACMITS-ENV = SPACES
+              MOVE "PROD" TO WS-ACMITS-ENV
+           END-IF.
+
+           STRING "PG_ACMITS_" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ACMITS-ENV) DELIMITED BY SIZE
+                  "_DSN" DELIMITED BY SIZE
+                  INTO WS-ENV-VAR-NAME
+           END-STRING.
+           ACCEPT WS-DSN-NAME FROM ENVIRONMENT WS-ENV-VAR-NAME.
+
+           STRING "PG_ACMITS_" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ACMITS-ENV) DELIMITED BY SIZE
+                  "_USER" DELIMITED BY SIZE
+                  INTO WS-ENV-VAR-NAME
+           END-STRING.
+           ACCEPT WS-DB-USER FROM ENVIRONMENT WS-ENV-VAR-NAME.
+
+           STRING "PG_ACMITS_" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ACMITS-ENV) DELIMITED BY SIZE
+                  "_PASS" DELIMITED BY SIZE
+                  INTO WS-ENV-VAR-NAME
+           END-STRING.
+           ACCEPT WS-DB-PASS FROM ENVIRONMENT WS-ENV-VAR-NAME.
+
+           CALL "DBCONNECT" USING WS-DSN-NAME WS-DB-USER WS-DB-PASS
+                                   WS-SQLCODE.
+
+           IF WS-SQLCODE NOT = 0
+              DISPLAY "SIGNON: cannot reach userid table. SQLCODE="
+                      WS-SQLCODE
+              GOBACK
+           END-IF.
+
+           EXEC SQL
+                SELECT active INTO :WS-ACTIVE-FLAG
+                       FROM userid
+                       WHERE username = :LK-OPERATOR-ID
+           END-EXEC.
+
+           IF SQLCODE = 0
+              AND (WS-ACTIVE-FLAG = "Y" OR WS-ACTIVE-FLAG = "1")
+              MOVE "Y" TO LK-AUTHORIZED
+           ELSE
+              DISPLAY "SIGNON: operator "
+                      FUNCTION TRIM(LK-OPERATOR-ID)
+                      " is not an active userid."
+           END-IF.
+
+           EXEC SQL
+                DISCONNECT CURRENT
+           END-EXEC.
+
+           GOBACK.
