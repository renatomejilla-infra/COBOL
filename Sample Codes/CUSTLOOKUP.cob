@@ -0,0 +1,76 @@
+      *    Author      : Renato D. Mejilla
+      *    Date        : August 9, 2026
+      *    Description : Shared customer-master lookup routine. Given
+      *                  a customer ID, reads CUSTMAST (built by
+      *                  CustDataFormat) at random and hands back the
+      *                  name/birth-date/age, so any program - starting
+      *                  with ex003 - can look a customer up without
+      *                  its own copy of the CUSTMAST layout and I/O.
+      *    Compiler    : Micro Focus Visual COBOL
+      *    ============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CUSTLOOKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+                               ORGANIZATION INDEXED
+                               ACCESS MODE IS RANDOM
+                               RECORD KEY IS CM-CUST-ID
+                               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       01  CUSTOMER-MASTER-RECORD.
+           05 CM-CUST-ID         PIC 9(6).
+           05 CM-FIRST-NAME      PIC X(20).
+           05 CM-LAST-NAME       PIC X(20).
+           05 CM-BIRTH-DATE      PIC 9(8).
+           05 CM-AGE             PIC 99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS    PIC XX.
+
+       LINKAGE SECTION.
+       01  LK-CUST-ID          PIC 9(6).
+       01  LK-FOUND-SWITCH     PIC X(1).
+       01  LK-FIRST-NAME       PIC X(20).
+       01  LK-LAST-NAME        PIC X(20).
+       01  LK-AGE              PIC 99.
+
+       PROCEDURE DIVISION USING LK-CUST-ID LK-FOUND-SWITCH
+                                 LK-FIRST-NAME LK-LAST-NAME LK-AGE.
+           MOVE "N" TO LK-FOUND-SWITCH.
+           MOVE SPACES TO LK-FIRST-NAME LK-LAST-NAME.
+           MOVE ZERO TO LK-AGE.
+
+           OPEN INPUT CUSTOMER-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+              CLOSE CUSTOMER-MASTER
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           MOVE LK-CUST-ID TO CM-CUST-ID.
+           READ CUSTOMER-MASTER
+              INVALID KEY
+                 MOVE "N" TO LK-FOUND-SWITCH
+              NOT INVALID KEY
+                 MOVE "Y" TO LK-FOUND-SWITCH
+                 MOVE CM-FIRST-NAME TO LK-FIRST-NAME
+                 MOVE CM-LAST-NAME  TO LK-LAST-NAME
+                 MOVE CM-AGE        TO LK-AGE
+           END-READ.
+
+           CLOSE CUSTOMER-MASTER.
+
+           IF LK-FOUND-SWITCH = "Y"
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
