@@ -1,43 +1,233 @@
-      *    Author      : Renato D. Mejilla 
+      *    Author      : Renato D. Mejilla
       *    Date        : August 24, 2025
       *    Description : A demo of a COBOL program connecting to a
-      *                  PostgreSQL Database and displaying all the 
+      *                  PostgreSQL Database and displaying all the
       *                  records in the table.
       *    Compiler    : Micro Focus Visual COBOL
+      *    ============================================================
+      *    Modification History
+      *    2026-08-09  RDM  The roster now shows firstname, lastname,
+      *                     and active/inactive status for every row
+      *                     fetched (previously pulled off the cursor
+      *                     and dropped), plus a closing active/
+      *                     inactive count.
+      *    2026-08-09  RDM  Cursor C1 now takes an active-only and/or
+      *                     last-name filter as a host variable in its
+      *                     WHERE clause instead of always fetching the
+      *                     whole table.
+      *    2026-08-09  RDM  CONNECT now goes through the shared
+      *                     DBCONNECT routine (also used by TESTPG and
+      *                     SQLUserInput) instead of its own inline
+      *                     EXEC SQL CONNECT block.
+      *    2026-08-09  RDM  Added a WHENEVER SQLERROR/SQLWARNING
+      *                     declarative handler so any EXEC SQL block
+      *                     added later can't slip by without its
+      *                     error being reported.
+      *    2026-08-09  RDM  Connection and fetch failures now also go
+      *                     to the shared SQLERR.LOG via SQLERRLOG, the
+      *                     same routine TESTPG and SQLUserInput use.
+      *    2026-08-09  RDM  The roster can now also be written to
+      *                     ROSTER.CSV instead of (or in addition to)
+      *                     the terminal, for loading into a
+      *                     spreadsheet.
+      *    2026-08-09  RDM  The fetched row now lives in the shared
+      *                     WS-USER-RECORD layout (copybook USERREC)
+      *                     instead of its own WS-USERNAME etc. fields,
+      *                     so this program and SQLUserInput agree on
+      *                     the column widths for the table they both
+      *                     touch.
+      *    2026-08-09  RDM  RETURN-CODE is now set consistently at
+      *                     every exit (0 success, 8 denied/connect
+      *                     failure, 16 fetch error) instead of only
+      *                     on a fetch error, matching SQLUserInput/
+      *                     SQLUserMaint/TESTPG's convention.
+      *    2026-08-09  RDM  The DSN and credentials are no longer
+      *                     fixed literals - ACMITS-ENV (DEV/TEST/
+      *                     PROD) now picks which PG_ACMITS_<ENV>_*
+      *                     environment variables to connect with,
+      *                     same selector TESTPG just gained.
+      *    2026-08-09  RDM  The closing AUDITLOG call logged SUCCESS
+      *                     even on a fetch error. Now logs FAIL
+      *                     whenever WS-FETCH-ERROR is set.
+      *    2026-08-09  RDM  Every exit changed from STOP RUN to GOBACK
+      *                     - this program is now also CALLed from
+      *                     NIGHTLYRUN, and STOP RUN in a called
+      *                     program ends the whole run unit, not just
+      *                     this program.
       *    ============================================================
 
        $set sql(dbman=odbc)
        identification division.
        program-id.     SQLconnect.
 
+       environment division.
+       input-output section.
+       file-control.
+           select ROSTER-CSV    assign to "ROSTER.CSV"
+                               organization line sequential
+                               file status is WS-CSV-STATUS.
+
        data division.
+       file section.
+       fd  ROSTER-CSV.
+       01  ROSTER-CSV-LINE     pic x(150).
+
        working-storage section.
        exec sql include sqlca end-exec.
 
-       01  WS-ID        PIC 9(9).
-       01  WS-USERNAME  PIC X(50).
+       copy USERREC.
+
+       01  WS-ACTIVE-COUNT    PIC 9(6) VALUE ZERO.
+       01  WS-INACTIVE-COUNT  PIC 9(6) VALUE ZERO.
+
+      *> Distinguishes a genuine fetch failure from the normal
+      *> end-of-cursor SQLCODE of 100, so a dropped connection
+      *> mid-roster doesn't read as "finished normally."
+       01  WS-FETCH-ERROR-SWITCH  PIC X(1) VALUE "N".
+           88 WS-FETCH-ERROR      VALUE "Y".
+
+      *> Optional roster filters, supplied by the operator.
+      *> Blank/ALL means "no filter" for that criterion.
+       01  WS-ACTIVE-ONLY     PIC X(1) VALUE "N".
+       01  WS-LASTNAME-FILTER PIC X(30) VALUE SPACES.
+
+       01  WS-DSN-NAME        PIC X(30) VALUE SPACES.
+       01  WS-DB-USER         PIC X(20) VALUE SPACES.
+       01  WS-DB-PASS         PIC X(20) VALUE SPACES.
+       01  WS-SQLCODE         PIC S9(9) COMP-5 VALUE ZERO.
+
+      *> Selects which set of PG_ACMITS_*_* environment variables to
+      *> connect with below. Blank/unset defaults to PROD.
+       01  WS-ACMITS-ENV      PIC X(4) VALUE "PROD".
+       01  WS-ENV-VAR-NAME    PIC X(30) VALUE SPACES.
+
+       01  WS-OPERATOR-ID     PIC X(8) VALUE SPACES.
+       01  WS-PROGRAM-NAME    PIC X(20) VALUE "SQLconnect".
+       01  WS-AUDIT-OUTCOME   PIC X(8) VALUE SPACES.
+
+      *> When a nightly driver runs this program unattended it sets
+      *> SQLCONNECT-BATCH=Y and supplies the filters as environment
+      *> variables instead of terminal input.
+       01  WS-BATCH-MODE      PIC X(1) VALUE "N".
+           88 WS-IS-BATCH     VALUE "Y".
+
+       01  WS-AUTHORIZED      PIC X(1) VALUE "N".
+
+      *> Optional CSV export of the fetched roster, in addition to
+      *> the usual terminal display. Blank/N means "terminal only".
+       01  WS-CSV-EXPORT      PIC X(1) VALUE "N".
+           88 WS-IS-CSV-EXPORT  VALUE "Y".
+       01  WS-CSV-STATUS      PIC XX.
 
        procedure division.
+           accept WS-OPERATOR-ID from environment "OPERATOR-ID".
+           move "START" to WS-AUDIT-OUTCOME.
+           call "AUDITLOG" using WS-PROGRAM-NAME WS-OPERATOR-ID
+                                  WS-AUDIT-OUTCOME.
+
+           call "SIGNON" using WS-OPERATOR-ID WS-AUTHORIZED.
+           if WS-AUTHORIZED not = "Y"
+              display "Operator not recognized or inactive. "
+                      "Access denied."
+              move "DENIED" to WS-AUDIT-OUTCOME
+              call "AUDITLOG" using WS-PROGRAM-NAME WS-OPERATOR-ID
+                                     WS-AUDIT-OUTCOME
+              move 8 to return-code
+              goback
+           end-if.
+
+           accept WS-BATCH-MODE from environment "SQLCONNECT-BATCH".
+
+           if WS-IS-BATCH
+              accept WS-ACTIVE-ONLY
+                 from environment "SQLCONNECT-ACTIVE-ONLY"
+              accept WS-LASTNAME-FILTER
+                 from environment "SQLCONNECT-LASTNAME-FILTER"
+              accept WS-CSV-EXPORT
+                 from environment "SQLCONNECT-CSV-EXPORT"
+           else
+              display "Active accounts only? (Y/N): "
+                      with no advancing
+              accept WS-ACTIVE-ONLY
+
+              display "Filter by last name (blank for all): "
+                      with no advancing
+              accept WS-LASTNAME-FILTER
+
+              display "Export roster to ROSTER.CSV? (Y/N): "
+                      with no advancing
+              accept WS-CSV-EXPORT
+           end-if.
+
+      *> ACMITS-ENV picks the connection profile (DEV/TEST/PROD) so
+      *> the same program can point at any of them without a
+      *> recompile - the DSN and credentials all come from the
+      *> PG_ACMITS_<ENV>_* environment variables for that profile.
+           accept WS-ACMITS-ENV from environment "ACMITS-ENV".
+           if WS-ACMITS-ENV = spaces
+              move "PROD" to WS-ACMITS-ENV
+           end-if.
+
+           string "PG_ACMITS_" delimited by size
+                  function trim(WS-ACMITS-ENV) delimited by size
+                  "_DSN" delimited by size
+                  into WS-ENV-VAR-NAME
+           end-string.
+           accept WS-DSN-NAME from environment WS-ENV-VAR-NAME.
+
+           string "PG_ACMITS_" delimited by size
+                  function trim(WS-ACMITS-ENV) delimited by size
+                  "_USER" delimited by size
+                  into WS-ENV-VAR-NAME
+           end-string.
+           accept WS-DB-USER from environment WS-ENV-VAR-NAME.
+
+           string "PG_ACMITS_" delimited by size
+                  function trim(WS-ACMITS-ENV) delimited by size
+                  "_PASS" delimited by size
+                  into WS-ENV-VAR-NAME
+           end-string.
+           accept WS-DB-PASS from environment WS-ENV-VAR-NAME.
+
            display "Attempting connection to PostgreSQL...".
 
-           exec sql
-                connect to PG_ACMITS user 'postgres' using 
-                                          '@F867eddf' 
-           end-exec
+           call "DBCONNECT" using WS-DSN-NAME WS-DB-USER WS-DB-PASS
+                                   WS-SQLCODE
 
-           if sqlcode not = 0
-              display "Connection failed. SQLCODE=" sqlcode
+           if WS-SQLCODE not = 0
+              display "Connection failed. SQLCODE=" WS-SQLCODE
               display "SQLERRMC=" sqlerrmc
-              stop run
+              move "FAIL" to WS-AUDIT-OUTCOME
+              call "AUDITLOG" using WS-PROGRAM-NAME WS-OPERATOR-ID
+                                     WS-AUDIT-OUTCOME
+              call "SQLERRLOG" using WS-PROGRAM-NAME WS-SQLCODE
+                                      sqlerrmc
+              move 8 to return-code
+              goback
            end-if
 
            display "Connected successfully to database acmits!".
 
-           *> Declare a cursor for SELECT
+           *> From here on, any EXEC SQL statement that raises a real
+           *> error or warning is reported automatically even if this
+           *> particular statement forgot its own manual check.
+           exec sql whenever sqlerror perform 9999-sql-error-trap
+           end-exec.
+           exec sql whenever sqlwarning perform 9998-sql-warning-trap
+           end-exec.
+
+           *> Declare a cursor for SELECT, filtered by the operator's
+           *> active-only flag and/or last-name criteria. A blank
+           *> criterion is satisfied unconditionally so the same
+           *> static cursor serves the unfiltered case too.
            exec sql
                 declare C1 cursor for
-                select userid, username, firstname, lastname, active 
+                select userid, username, firstname, lastname, active
                        from userid
+                       where (:WS-ACTIVE-ONLY not in ('Y', 'y')
+                              or active in ('Y', '1'))
+                         and (:WS-LASTNAME-FILTER = ' '
+                              or lastname = :WS-LASTNAME-FILTER)
            end-exec
 
            *> Open the cursor
@@ -47,21 +237,85 @@
 
            if sqlcode not = 0
               display "Failed to open cursor. SQLCODE=" sqlcode
-              stop run
+              move sqlcode to WS-SQLCODE
+              call "SQLERRLOG" using WS-PROGRAM-NAME WS-SQLCODE
+                                      sqlerrmc
+              move "FAIL" to WS-AUDIT-OUTCOME
+              call "AUDITLOG" using WS-PROGRAM-NAME WS-OPERATOR-ID
+                                     WS-AUDIT-OUTCOME
+              move 8 to return-code
+              goback
            end-if
 
            display "Fetching rows from userid table:".
 
-           perform until sqlcode not = 0
+           if WS-IS-CSV-EXPORT
+              open output ROSTER-CSV
+              move "ID,USERNAME,FIRSTNAME,LASTNAME,ACTIVE"
+                 to ROSTER-CSV-LINE
+              write ROSTER-CSV-LINE
+           end-if.
+
+           move "N" to WS-FETCH-ERROR-SWITCH.
+           perform until sqlcode = 100 or WS-FETCH-ERROR
               exec sql
-                   fetch C1 into :WS-ID, :WS-USERNAME
+                   fetch C1 into :WS-USER-ID, :WS-USER-USERNAME,
+                                  :WS-USER-FIRSTNAME, :WS-USER-LASTNAME,
+                                  :WS-USER-ACTIVE
               end-exec
 
-              if sqlcode = 0
-                 display "ID: " WS-ID "  Username: " WS-USERNAME
-              end-if
+              evaluate sqlcode
+                 when 0
+                    display "ID: " WS-USER-ID
+                            "  Username: "  WS-USER-USERNAME
+                            "  Name: "      WS-USER-FIRSTNAME " "
+                            WS-USER-LASTNAME
+                            "  Status: "    WS-USER-ACTIVE
+                    if WS-USER-ACTIVE = "Y" or WS-USER-ACTIVE = "1"
+                       add 1 to WS-ACTIVE-COUNT
+                    else
+                       add 1 to WS-INACTIVE-COUNT
+                    end-if
+                    if WS-IS-CSV-EXPORT
+                       move spaces to ROSTER-CSV-LINE
+                       string WS-USER-ID       delimited by size
+                              ","               delimited by size
+                              function trim(WS-USER-USERNAME)
+                                                 delimited by size
+                              ","               delimited by size
+                              function trim(WS-USER-FIRSTNAME)
+                                                 delimited by size
+                              ","               delimited by size
+                              function trim(WS-USER-LASTNAME)
+                                                 delimited by size
+                              ","               delimited by size
+                              WS-USER-ACTIVE    delimited by size
+                              into ROSTER-CSV-LINE
+                       end-string
+                       write ROSTER-CSV-LINE
+                    end-if
+                 when 100
+                    continue
+                 when other
+                    display "Fetch error. SQLCODE=" sqlcode
+                    display "SQLERRMC=" sqlerrmc
+                    move sqlcode to WS-SQLCODE
+                    call "SQLERRLOG" using WS-PROGRAM-NAME WS-SQLCODE
+                                            sqlerrmc
+                    move "Y" to WS-FETCH-ERROR-SWITCH
+                    move 16 to return-code
+              end-evaluate
            end-perform
 
+           if WS-IS-CSV-EXPORT
+              close ROSTER-CSV
+              display "Roster exported to ROSTER.CSV."
+           end-if.
+
+           display " ".
+           display "Active users   : " WS-ACTIVE-COUNT.
+           display "Inactive users  : " WS-INACTIVE-COUNT.
+
            *> Close cursor
            exec sql
                 close C1
@@ -74,5 +328,21 @@
 
            display "Disconnected from PostgreSQL.".
 
-           stop run.
+           if WS-FETCH-ERROR
+              move "FAIL" to WS-AUDIT-OUTCOME
+           else
+              move "SUCCESS" to WS-AUDIT-OUTCOME
+              move 0 to return-code
+           end-if.
+           call "AUDITLOG" using WS-PROGRAM-NAME WS-OPERATOR-ID
+                                  WS-AUDIT-OUTCOME.
+
+           goback.
+
+       9998-sql-warning-trap.
+           display "SQL WARNING - SQLCODE=" sqlcode.
+
+       9999-sql-error-trap.
+           display "SQL ERROR - SQLCODE=" sqlcode.
+           display "SQLERRMC=" sqlerrmc.
 
