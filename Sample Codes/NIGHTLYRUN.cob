@@ -0,0 +1,173 @@
+      *    Author      : Renato D. Mejilla
+      *    Date        : August 9, 2026
+      *    Description : Unattended nightly driver. Runs the database
+      *                  health check, the roster listing, and the new-
+      *                  user intake in sequence from a single control
+      *                  file, with none of the three programs waiting
+      *                  on a terminal that won't be there overnight.
+      *    Compiler    : Micro Focus Visual COBOL
+      *    ============================================================
+      *    Modification History
+      *    2026-08-09  RDM  Control record now also carries a CSV-export
+      *                     flag, passed through to SQLconnect the same
+      *                     way the other nightly options are.
+      *    2026-08-09  RDM  Control record now also carries the
+      *                     connection profile (DEV/TEST/PROD) to run
+      *                     against, set into ACMITS-ENV ahead of all
+      *                     three called programs so one control file
+      *                     can point the whole nightly run at any
+      *                     environment.
+      *    2026-08-09  RDM  Added a fourth step, USERRECON, that checks
+      *                     whether tonight's SQLUserInput run actually
+      *                     landed on USERID as the control record
+      *                     asked and reports the table's standing
+      *                     active/inactive counts to RECON.RPT.
+      *    2026-08-09  RDM  The closing AUDITLOG call logged SUCCESS
+      *                     for the whole run regardless of how the
+      *                     steps actually went. Now captures each
+      *                     called program's RETURN-CODE and logs FAIL
+      *                     if any step came back non-zero.
+      *    ============================================================
+
+       identification division.
+       program-id.     NIGHTLYRUN.
+
+       environment division.
+       input-output section.
+       file-control.
+           select control-file  assign to "NIGHTCTL.DAT"
+                                 organization line sequential
+                                 file status is ws-control-status.
+
+       data division.
+       file section.
+       fd  control-file.
+       01  control-record.
+           05  ctl-active-only      pic x(1).
+           05  ctl-lastname-filter  pic x(30).
+           05  ctl-username         pic x(30).
+           05  ctl-firstname        pic x(30).
+           05  ctl-lastname         pic x(30).
+           05  ctl-active           pic x(1).
+           05  ctl-csv-export       pic x(1).
+           05  ctl-acmits-env       pic x(4).
+
+       working-storage section.
+       01  ws-control-status   pic xx value "00".
+       01  ws-operator-id      pic x(8) value spaces.
+       01  ws-program-name     pic x(20) value "NIGHTLYRUN".
+       01  ws-audit-outcome    pic x(8) value spaces.
+
+      *> Rolled up from each called program's RETURN-CODE so the final
+      *> AUDITLOG entry reflects whether the night's steps actually
+      *> succeeded instead of always claiming SUCCESS.
+       01  ws-step-return-code pic s9(9) comp-5 value zero.
+       01  ws-any-step-failed  pic x value "N".
+           88 ws-step-failed   value "Y".
+
+       procedure division.
+           accept ws-operator-id from environment "OPERATOR-ID".
+           move "START" to ws-audit-outcome.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           display "===== Nightly batch run starting =====".
+
+           open input control-file.
+           if ws-control-status not = "00"
+              display "Cannot open NIGHTCTL.DAT, status="
+                      ws-control-status
+              move "FAIL" to ws-audit-outcome
+              call "AUDITLOG" using ws-program-name ws-operator-id
+                                     ws-audit-outcome
+              stop run
+           end-if.
+
+           read control-file
+              at end
+                 display "NIGHTCTL.DAT is empty - nothing to run."
+                 close control-file
+                 move "FAIL" to ws-audit-outcome
+                 call "AUDITLOG" using ws-program-name ws-operator-id
+                                        ws-audit-outcome
+                 stop run
+           end-read.
+           close control-file.
+
+           *> Set the connection profile once, ahead of all three
+           *> called programs - each of them reads ACMITS-ENV for
+           *> itself and falls back to PROD if the control file left
+           *> it blank.
+           display "ACMITS-ENV" upon environment-name.
+           display ctl-acmits-env upon environment-value.
+
+           *> Step 1 - database health check. TESTPG already reads
+           *> its own credentials from the environment, so it needs
+           *> nothing further from this driver.
+           display "-- Running TESTPG (health check) --".
+           call "TESTPG".
+           move return-code to ws-step-return-code.
+           if ws-step-return-code not = 0
+              move "Y" to ws-any-step-failed
+           end-if.
+
+           *> Step 2 - roster listing, filtered per the control file.
+           display "-- Running SQLconnect (roster listing) --".
+           display "SQLCONNECT-BATCH" upon environment-name.
+           display "Y"                upon environment-value.
+           display "SQLCONNECT-ACTIVE-ONLY" upon environment-name.
+           display ctl-active-only         upon environment-value.
+           display "SQLCONNECT-LASTNAME-FILTER" upon environment-name.
+           display ctl-lastname-filter         upon environment-value.
+           display "SQLCONNECT-CSV-EXPORT" upon environment-name.
+           display ctl-csv-export          upon environment-value.
+           call "SQLconnect".
+           move return-code to ws-step-return-code.
+           if ws-step-return-code not = 0
+              move "Y" to ws-any-step-failed
+           end-if.
+
+           *> Step 3 - new-user intake from the same control record.
+           *> A blank username means there is no new user tonight.
+           if ctl-username not = spaces
+              display "-- Running SQLUserInput (new-user intake) --"
+              display "SQLUSERINPUT-BATCH" upon environment-name
+              display "Y"                  upon environment-value
+              display "SQLUSERINPUT-USERNAME" upon environment-name
+              display ctl-username              upon environment-value
+              display "SQLUSERINPUT-FIRSTNAME" upon environment-name
+              display ctl-firstname               upon environment-value
+              display "SQLUSERINPUT-LASTNAME" upon environment-name
+              display ctl-lastname               upon environment-value
+              display "SQLUSERINPUT-ACTIVE" upon environment-name
+              display ctl-active               upon environment-value
+              call "SQLUserInput"
+              move return-code to ws-step-return-code
+              if ws-step-return-code not = 0
+                 move "Y" to ws-any-step-failed
+              end-if
+           else
+              display "-- No new user in control file, skipping "
+                      "SQLUserInput --"
+           end-if.
+
+           *> Step 4 - reconcile tonight's intake against USERID and
+           *> report the table's standing active/inactive counts.
+           display "-- Running USERRECON (reconciliation report) --".
+           call "USERRECON".
+           move return-code to ws-step-return-code.
+           if ws-step-return-code not = 0
+              move "Y" to ws-any-step-failed
+           end-if.
+
+           display "===== Nightly batch run complete =====".
+
+           if ws-step-failed
+              move "FAIL" to ws-audit-outcome
+           else
+              move "SUCCESS" to ws-audit-outcome
+           end-if.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           stop run.
