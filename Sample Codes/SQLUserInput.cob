@@ -1,49 +1,253 @@
-      *    Author      : Renato D. Mejilla 
+      *    Author      : Renato D. Mejilla
       *    Date        : August 24, 2025
-      *    Description : A demo of User input that will save it to the 
+      *    Description : A demo of User input that will save it to the
       *                  table USERS and database ACMITS.
-      *    ============================================================ 
-      
+      *    ============================================================
+      *    Modification History
+      *    2026-08-09  RDM  CONNECT now goes through the shared
+      *                     DBCONNECT routine (also used by TESTPG and
+      *                     SQLconnect) instead of its own inline
+      *                     EXEC SQL CONNECT block.
+      *    2026-08-09  RDM  Now collects firstname/lastname/active and
+      *                     inserts into the same USERID table that
+      *                     SQLconnect's roster reads, instead of a
+      *                     separate USERS (username-only) table the
+      *                     roster never saw.
+      *    2026-08-09  RDM  Checks for an existing username before the
+      *                     INSERT and re-prompts instead of silently
+      *                     writing a duplicate row.
+      *    2026-08-09  RDM  Added a WHENEVER SQLERROR/SQLWARNING
+      *                     declarative handler so any EXEC SQL block
+      *                     added later can't slip by without its
+      *                     error being reported.
+      *    2026-08-09  RDM  Connection failures and the declarative
+      *                     error trap now also log to the shared
+      *                     SQLERR.LOG via SQLERRLOG, the same routine
+      *                     TESTPG and SQLconnect use.
+      *    2026-08-09  RDM  The entered record now lives in the shared
+      *                     WS-USER-RECORD layout (copybook USERREC)
+      *                     instead of its own ws-username etc. fields,
+      *                     so this program and SQLconnect agree on
+      *                     the column widths for the table they both
+      *                     touch.
+      *    2026-08-09  RDM  RETURN-CODE is now set consistently at
+      *                     every exit (0 success, 4 duplicate-skip,
+      *                     8 denied/connect failure, 16 insert error),
+      *                     matching SQLconnect/SQLUserMaint/TESTPG's
+      *                     convention.
+      *    2026-08-09  RDM  The DSN and credentials are no longer
+      *                     fixed literals - ACMITS-ENV (DEV/TEST/
+      *                     PROD) now picks which PG_ACMITS_<ENV>_*
+      *                     environment variables to connect with,
+      *                     same selector SQLconnect and TESTPG use.
+      *    2026-08-09  RDM  The closing AUDITLOG call logged SUCCESS
+      *                     even on an insert failure. Now logs FAIL
+      *                     when the insert failed. Also changed the
+      *                     Active (Y/N) screen field from TO to USING
+      *                     so the "Y" default is actually shown and
+      *                     survives the ACCEPT instead of being wiped
+      *                     to spaces.
+      *    2026-08-09  RDM  Every exit changed from STOP RUN to GOBACK
+      *                     - this program is now also CALLed from
+      *                     NIGHTLYRUN, and STOP RUN in a called
+      *                     program ends the whole run unit, not just
+      *                     this program.
+      *    2026-08-09  RDM  The batch-mode duplicate-username skip
+      *                     exited without disconnecting, unlike every
+      *                     other early exit in this program - it was
+      *                     the only one reached after DBCONNECT had
+      *                     already succeeded, and it leaked the open
+      *                     connection back into NIGHTLYRUN's run unit.
+      *                     Now disconnects before GOBACK like the
+      *                     unconditional exit path does.
+      *    ============================================================
+
        $set sql(dbman=odbc)
        identification division.
        program-id.     SQLUserInput.
-       
+
        environment division.
-       
+
        data division.
        working-storage section.
 
-       01  ws-username     pic x(30).
+       copy USERREC.
+
        01  ws-sqlcode      pic s9(9) comp-5.
+       01  ws-dup-count    pic s9(9) comp-5 value zero.
+       01  ws-username-ok  pic x value "N".
+           88 ws-username-is-unique value "Y".
+
+       01  ws-dsn-name     pic x(30) value spaces.
+       01  ws-db-user      pic x(20) value spaces.
+       01  ws-db-pass      pic x(20) value spaces.
+
+      * /Selects which set of PG_ACMITS_*_* environment variables to
+      * /connect with below. Blank/unset defaults to PROD.
+       01  ws-acmits-env   pic x(4) value "PROD".
+       01  ws-env-var-name pic x(30) value spaces.
+
+       01  ws-operator-id    pic x(8) value spaces.
+       01  ws-program-name   pic x(20) value "SQLUserInput".
+       01  ws-audit-outcome  pic x(8) value spaces.
+
+      * /When a nightly driver runs this program unattended it sets
+      * /SQLUSERINPUT-BATCH=Y and supplies the new user's details as
+      * /environment variables instead of terminal input.
+       01  ws-batch-mode     pic x(1) value "N".
+           88 ws-is-batch    value "Y".
+
+       01  ws-authorized     pic x(1) value "N".
 
        exec sql include sqlca end-exec.
-       
+
+       screen section.
+       01  ws-entry-screen.
+           05  blank screen.
+           05  value "New User Entry"     line 1  col 30.
+           05  value "Username:    "      line 3  col 5.
+           05  pic x(30) to WS-USER-USERNAME    line 3  col 19.
+           05  value "First Name:  "      line 4  col 5.
+           05  pic x(30) to WS-USER-FIRSTNAME   line 4  col 19.
+           05  value "Last Name:   "      line 5  col 5.
+           05  pic x(30) to WS-USER-LASTNAME    line 5  col 19.
+           05  value "Active (Y/N):"      line 6  col 5.
+           05  pic x(1)  using WS-USER-ACTIVE   line 6  col 19.
+
        procedure division.
+           accept ws-operator-id from environment "OPERATOR-ID".
+           move "START" to ws-audit-outcome.
+           move "Y" to WS-USER-ACTIVE.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           call "SIGNON" using ws-operator-id ws-authorized.
+           if ws-authorized not = "Y"
+              display "Operator not recognized or inactive. "
+                      "Access denied."
+              move "DENIED" to ws-audit-outcome
+              call "AUDITLOG" using ws-program-name ws-operator-id
+                                     ws-audit-outcome
+              move 8 to return-code
+              goback
+           end-if.
+
+      * /ACMITS-ENV picks the connection profile (DEV/TEST/PROD) so
+      * /the same program can point at any of them without a
+      * /recompile - the DSN and credentials all come from the
+      * /PG_ACMITS_<ENV>_* environment variables for that profile.
+           accept ws-acmits-env from environment "ACMITS-ENV".
+           if ws-acmits-env = spaces
+              move "PROD" to ws-acmits-env
+           end-if.
+
+           string "PG_ACMITS_" delimited by size
+                  function trim(ws-acmits-env) delimited by size
+                  "_DSN" delimited by size
+                  into ws-env-var-name
+           end-string.
+           accept ws-dsn-name from environment ws-env-var-name.
+
+           string "PG_ACMITS_" delimited by size
+                  function trim(ws-acmits-env) delimited by size
+                  "_USER" delimited by size
+                  into ws-env-var-name
+           end-string.
+           accept ws-db-user from environment ws-env-var-name.
+
+           string "PG_ACMITS_" delimited by size
+                  function trim(ws-acmits-env) delimited by size
+                  "_PASS" delimited by size
+                  into ws-env-var-name
+           end-string.
+           accept ws-db-pass from environment ws-env-var-name.
+
            display "Attempting connection to PostgreSQL..."
-           
-      * /Connect to PostgreSQL database    
-           exec sql
-                connect to PG_ACMITS user 'postgres' using 
-                                          '@F867eddf'                   
-           end-exec
 
-           move sqlcode to ws-sqlcode
+      * /Connect to PostgreSQL database
+           call "DBCONNECT" using ws-dsn-name ws-db-user ws-db-pass
+                                   ws-sqlcode
+
            if ws-sqlcode not = 0
               display "Connection failed. SQLCODE=" ws-sqlcode
-              stop run
+              move "FAIL" to ws-audit-outcome
+              call "AUDITLOG" using ws-program-name ws-operator-id
+                                     ws-audit-outcome
+              call "SQLERRLOG" using ws-program-name ws-sqlcode
+                                      sqlerrmc
+              move 8 to return-code
+              goback
            end-if
-           
+
       * /COBOL code connected to PostgreSQL database.
            display "Connected successfully to database acmits!".
-      
-      * /Accept user input
-           display "Enter Username: " with no advancing.
-           accept ws-username.
-           
-      * /Save the records to USERS table  
+
+      * /From here on, any forgotten manual SQLCODE check is backed up
+      * /by this declarative handler.
+           exec sql whenever sqlerror perform 9999-sql-error-trap
+           end-exec.
+           exec sql whenever sqlwarning perform 9998-sql-warning-trap
+           end-exec.
+
+           accept ws-batch-mode from environment "SQLUSERINPUT-BATCH".
+
+      * /Accept user input, rejecting a username already on file. In
+      * /batch mode the username comes from the control file by way
+      * /of an environment variable, so a duplicate there is logged
+      * /and skipped rather than re-prompted for.
+           if ws-is-batch
+              accept WS-USER-USERNAME
+                 from environment "SQLUSERINPUT-USERNAME"
+
+              exec sql
+                   select count(*) into :ws-dup-count
+                          from userid
+                          where username = :WS-USER-USERNAME
+              end-exec
+
+              if ws-dup-count > 0
+                 display "Username already exists. Skipping: "
+                         WS-USER-USERNAME
+                 move "SKIP" to ws-audit-outcome
+                 call "AUDITLOG" using ws-program-name ws-operator-id
+                                        ws-audit-outcome
+                 exec sql disconnect current end-exec
+                 move 4 to return-code
+                 goback
+              end-if
+
+              accept WS-USER-FIRSTNAME
+                 from environment "SQLUSERINPUT-FIRSTNAME"
+              accept WS-USER-LASTNAME
+                 from environment "SQLUSERINPUT-LASTNAME"
+              accept WS-USER-ACTIVE
+                 from environment "SQLUSERINPUT-ACTIVE"
+           else
+              perform until ws-username-is-unique
+                 display ws-entry-screen
+                 accept ws-entry-screen
+
+                 exec sql
+                      select count(*) into :ws-dup-count
+                             from userid
+                             where username = :WS-USER-USERNAME
+                 end-exec
+
+                 if ws-dup-count > 0
+                    display "Username already exists. "
+                            "Please try again." line 8 col 5
+                 else
+                    move "Y" to ws-username-ok
+                 end-if
+              end-perform
+           end-if.
+
+      * /Save the record to the USERID table that SQLconnect reads.
            exec sql
-                insert into users (username)
-                values (:ws-username)
+                insert into userid
+                     (username, firstname, lastname, active)
+                values (:WS-USER-USERNAME, :WS-USER-FIRSTNAME,
+                        :WS-USER-LASTNAME, :WS-USER-ACTIVE)
            end-exec
 
       * /Error will be displayed if INSERT is not successful.
@@ -51,15 +255,32 @@
            if ws-sqlcode not = 0
               display "Insert failed. SQLCODE=" ws-sqlcode
               display sqlerrmc
+              move 16 to return-code
+              move "FAIL" to ws-audit-outcome
            else
-      
-      * /Record is inserted successfully.        
+
+      * /Record is inserted successfully.
               exec sql commit end-exec
               display "Record inserted successfully!"
+              move 0 to return-code
+              move "SUCCESS" to ws-audit-outcome
            end-if
-      
+
       * /Close the database connection.
          exec sql disconnect current end-exec
            display "Disconnected from PostgreSQL.".
 
-           stop run.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           goback.
+
+       9998-sql-warning-trap.
+           display "SQL WARNING - SQLCODE=" sqlcode.
+
+       9999-sql-error-trap.
+           display "SQL ERROR - SQLCODE=" sqlcode.
+           display "SQLERRMC=" sqlerrmc.
+           move sqlcode to ws-sqlcode.
+           call "SQLERRLOG" using ws-program-name ws-sqlcode
+                                   sqlerrmc.
