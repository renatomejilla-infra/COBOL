@@ -1,19 +1,139 @@
       *    Author      : Renato D. Mejilla
       *    Date        : August 24, 2025
       *    Description : A demo of Customer Data Formatting
-      
-      *    1. Accept First Name, Last Name, and Birth Date (YYYYMMDD).
+
+      *    1. Read First Name, Last Name, and Birth Date (YYYYMMDD)
+      *       for every customer in the CUSTIN input file.
       *    2. Validate the date (basic check).
       *    3. Calculate Age.
       *    4. Display in format: LASTNAME, FIRSTNAME (Age: XX)
+      *================================================================
+      *    Modification History
+      *    2026-08-09  RDM  Converted from one-at-a-time ACCEPT to a
+      *                     batch pass over a customer input file so a
+      *                     whole month-end extract can be age-formatted
+      *                     in one run.
+      *    2026-08-09  RDM  Every accepted record is now also written
+      *                     to the CUSTMAST indexed customer master
+      *                     file, keyed by a generated customer ID, so
+      *                     the formatting run builds a permanent file
+      *                     instead of throwing the data away.
+      *    2026-08-09  RDM  A non-numeric CUSTIN birth date is now
+      *                     caught before it ever reaches the date
+      *                     splitting/age logic, instead of garbage
+      *                     digits being handed to FUNCTION MOD.
+      *    2026-08-09  RDM  CI-FIRST-NAME/CI-LAST-NAME are now trimmed
+      *                     of leading and trailing spaces on the way
+      *                     into WS-FIRST-NAME/WS-LAST-NAME, matching
+      *                     the trimming ex001 already does on its own
+      *                     name field, so a stray leading space in
+      *                     CUSTIN doesn't throw off the printed report
+      *                     or the saved master record.
+      *    2026-08-09  RDM  A checkpoint is now written to CUSTCKPT.DAT
+      *                     every WS-CKPT-INTERVAL records. A run that
+      *                     finds a non-zero checkpoint on start skips
+      *                     the already-processed CUSTIN records and
+      *                     resumes CUSTMAST numbering where it left
+      *                     off, instead of a crash part-way through a
+      *                     large extract forcing a full rebuild from
+      *                     record one.
+      *    2026-08-09  RDM  CUSTOMER-MASTER is an indexed file - OPEN
+      *                     EXTEND is only legal on a sequential file,
+      *                     so a restart now does OPEN I-O instead (an
+      *                     indexed WRITE is by key, so no START is
+      *                     needed to resume). Also added the running
+      *                     page number and lines-on-page to the
+      *                     checkpoint record so a restarted run
+      *                     continues CUSTRPT pagination where it left
+      *                     off instead of relabeling page 1 over what
+      *                     OPEN EXTEND is appending to.
+      *    2026-08-09  RDM  The checkpoint-interval test only ran when
+      *                     a record reached 4500-WRITE-MASTER-RECORD,
+      *                     which a bad-date record never does - a run
+      *                     of mostly invalid dates could go well past
+      *                     WS-CKPT-INTERVAL records without a
+      *                     checkpoint ever being written, and a
+      *                     restart from the stale one would replay
+      *                     already-written records into CUSTOMER-
+      *                     MASTER as duplicate-key misses. Moved the
+      *                     test into 1000-READ-CUSTOMER so it fires on
+      *                     every record read, valid or not.
       *================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     CustDataFormat.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-IN  ASSIGN TO "CUSTIN"
+                               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CUSTOMER-RPT ASSIGN TO "CUSTRPT"
+                               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+                               ORGANIZATION INDEXED
+                               ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS CM-CUST-ID
+                               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CUSTCKPT.DAT"
+                               ORGANIZATION LINE SEQUENTIAL
+                               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-IN.
+       01  CUSTOMER-IN-RECORD.
+           05 CI-FIRST-NAME      PIC X(20).
+           05 CI-LAST-NAME       PIC X(20).
+           05 CI-BIRTH-DATE      PIC X(8).
+
+       FD  CUSTOMER-RPT.
+       01  CUSTOMER-RPT-LINE     PIC X(132).
+
+       FD  CUSTOMER-MASTER.
+       01  CUSTOMER-MASTER-RECORD.
+           05 CM-CUST-ID         PIC 9(6).
+           05 CM-FIRST-NAME      PIC X(20).
+           05 CM-LAST-NAME       PIC X(20).
+           05 CM-BIRTH-DATE      PIC 9(8).
+           05 CM-AGE             PIC 99.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-READ-COUNT    PIC 9(6).
+           05 CKPT-NEXT-CUST-ID  PIC 9(6).
+           05 CKPT-PAGE-NUMBER   PIC 999.
+           05 CKPT-LINES-ON-PAGE PIC 99.
+
        WORKING-STORAGE SECTION.
+       01 WS-MASTER-STATUS    PIC XX VALUE "00".
+       01 WS-NEXT-CUST-ID     PIC 9(6) VALUE ZERO.
+
+      *> Checkpoint/restart support - see 0500-LOAD-CHECKPOINT and
+      *> 4600-WRITE-CHECKPOINT.
+       01 WS-CKPT-STATUS      PIC XX VALUE "00".
+       01 WS-CKPT-INTERVAL    PIC 9(4) VALUE 100.
+       01 WS-READ-COUNT       PIC 9(6) VALUE ZERO.
+       01 WS-SKIP-COUNT       PIC 9(6) VALUE ZERO.
+       01 WS-RESTART-SWITCH   PIC X VALUE "N".
+          88 WS-IS-RESTART    VALUE "Y".
+       01 WS-PRINT-OPTION     PIC X VALUE "N".
+          88 WS-PRINT-REQUESTED VALUE "Y".
+       01 WS-LINES-ON-PAGE    PIC 99 VALUE ZERO.
+       01 WS-PAGE-NUMBER      PIC 999 VALUE ZERO.
+       01 WS-LINES-PER-PAGE   PIC 99 VALUE 60.
+
+       01 WS-RUN-DATE-TEXT.
+          05 WS-RUN-MONTH     PIC 99.
+          05 FILLER           PIC X VALUE "/".
+          05 WS-RUN-DAY       PIC 99.
+          05 FILLER           PIC X VALUE "/".
+          05 WS-RUN-YEAR      PIC 9(4).
+       01 WS-EOF-SWITCH       PIC X VALUE "N".
+          88 WS-EOF           VALUE "Y".
+
        01 WS-FIRST-NAME      PIC X(20).
        01 WS-LAST-NAME       PIC X(20).
        01 WS-BIRTH-DATE      PIC 9(8).   *> Format: YYYYMMDD
@@ -30,71 +150,298 @@
 
        01 WS-DATE-STATUS     PIC X VALUE SPACE.
 
+      *> Guards against a CUSTIN record whose birth-date field isn't
+      *> all digits, which would otherwise be handed straight into
+      *> WS-BIRTH-DATE and on into FUNCTION MOD/day-of-month math.
+       01 WS-BIRTH-DATE-VALID PIC X VALUE "Y".
+          88 WS-BIRTH-DATE-OK VALUE "Y".
+       01 WS-RECORD-COUNT    PIC 9(6) VALUE ZERO.
+
+       01 WS-DAYS-IN-MONTH   PIC 99.
+       01 WS-LEAP-SWITCH     PIC X VALUE "N".
+          88 WS-LEAP-YEAR    VALUE "Y".
+
+       01 WS-OPERATOR-ID     PIC X(8) VALUE SPACES.
+       01 WS-PROGRAM-NAME    PIC X(20) VALUE "CustDataFormat".
+       01 WS-AUDIT-OUTCOME   PIC X(8) VALUE SPACES.
+
        PROCEDURE DIVISION.
            DISPLAY "<<< CUSTOMER DATA FORMATTING >>>".
            DISPLAY "--------------------------------".
-           DISPLAY "Enter First Name           : " WITH NO ADVANCING.
-           ACCEPT WS-FIRST-NAME.
-           DISPLAY " ".
 
-           DISPLAY "Enter Last Name            : " WITH NO ADVANCING.
-           ACCEPT WS-LAST-NAME.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR-ID".
+           MOVE "START" TO WS-AUDIT-OUTCOME.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME WS-OPERATOR-ID
+                                  WS-AUDIT-OUTCOME.
+
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURR-YEAR  TO WS-RUN-YEAR.
+           MOVE WS-CURR-MONTH TO WS-RUN-MONTH.
+           MOVE WS-CURR-DAY   TO WS-RUN-DAY.
+
+           *> Set CUSTRPT-PRINT=Y in the environment to also spool the
+           *> formatted block to the CUSTRPT print file.
+           ACCEPT WS-PRINT-OPTION FROM ENVIRONMENT "CUSTRPT-PRINT".
+
+           PERFORM 0500-LOAD-CHECKPOINT.
+
+           OPEN INPUT CUSTOMER-IN.
+
+           IF WS-IS-RESTART
+              DISPLAY "Resuming from checkpoint - skipping "
+                      WS-SKIP-COUNT " already-processed record(s)."
+              PERFORM 0600-SKIP-PROCESSED-RECORDS
+           END-IF.
+
+           DISPLAY "Last Name            First Name           Age".
+           DISPLAY "==================== ==================== ===".
+
+           IF WS-PRINT-REQUESTED
+              IF WS-IS-RESTART
+                 OPEN EXTEND CUSTOMER-RPT
+              ELSE
+                 OPEN OUTPUT CUSTOMER-RPT
+                 PERFORM 4200-PRINT-PAGE-HEADERS
+              END-IF
+           END-IF.
+
+           IF WS-IS-RESTART
+              OPEN I-O CUSTOMER-MASTER
+           ELSE
+              OPEN OUTPUT CUSTOMER-MASTER
+           END-IF.
+
+           PERFORM 1000-READ-CUSTOMER.
+           PERFORM UNTIL WS-EOF
+              PERFORM 2000-PROCESS-CUSTOMER
+              PERFORM 1000-READ-CUSTOMER
+           END-PERFORM.
+
+           CLOSE CUSTOMER-IN.
+           CLOSE CUSTOMER-MASTER.
+           IF WS-PRINT-REQUESTED
+              CLOSE CUSTOMER-RPT
+           END-IF.
+
+           PERFORM 9500-CLEAR-CHECKPOINT.
+
+           DISPLAY " ".
+           DISPLAY "Customers formatted: " WS-RECORD-COUNT.
+           DISPLAY "Transaction completed!".
            DISPLAY " ".
 
-           DISPLAY "Enter Birth Date (YYYYMMDD): " WITH NO ADVANCING.
-           ACCEPT WS-BIRTH-DATE.
+           MOVE "SUCCESS" TO WS-AUDIT-OUTCOME.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME WS-OPERATOR-ID
+                                  WS-AUDIT-OUTCOME.
 
-           *> Split birth date
-           MOVE WS-BIRTH-DATE(1:4) TO WS-BIRTH-YEAR
-           MOVE WS-BIRTH-DATE(5:2) TO WS-BIRTH-MONTH
-           MOVE WS-BIRTH-DATE(7:2) TO WS-BIRTH-DAY
+           STOP RUN.
 
-           *> Get system date
-           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+       1000-READ-CUSTOMER.
+           READ CUSTOMER-IN
+              AT END
+                 MOVE "Y" TO WS-EOF-SWITCH
+              NOT AT END
+                 ADD 1 TO WS-READ-COUNT
+                 MOVE FUNCTION TRIM(CI-FIRST-NAME)  TO WS-FIRST-NAME
+                 MOVE FUNCTION TRIM(CI-LAST-NAME)   TO WS-LAST-NAME
+                 IF CI-BIRTH-DATE IS NUMERIC
+                    MOVE CI-BIRTH-DATE    TO WS-BIRTH-DATE
+                    MOVE "Y"              TO WS-BIRTH-DATE-VALID
+                 ELSE
+                    MOVE ZEROS             TO WS-BIRTH-DATE
+                    MOVE "N"               TO WS-BIRTH-DATE-VALID
+                 END-IF
+                 IF FUNCTION MOD(WS-READ-COUNT, WS-CKPT-INTERVAL) = 0
+                    PERFORM 4600-WRITE-CHECKPOINT
+                 END-IF
+           END-READ.
 
-           *> Validate basic ranges
-           IF WS-BIRTH-MONTH < 1 OR WS-BIRTH-MONTH > 12
-              MOVE "E" TO WS-DATE-STATUS
-           END-IF
-           IF WS-BIRTH-DAY < 1 OR WS-BIRTH-DAY > 31
+       0500-LOAD-CHECKPOINT.
+           MOVE "N" TO WS-RESTART-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF CKPT-READ-COUNT > 0
+                       MOVE CKPT-READ-COUNT   TO WS-SKIP-COUNT
+                       MOVE CKPT-NEXT-CUST-ID TO WS-NEXT-CUST-ID
+                       MOVE CKPT-PAGE-NUMBER   TO WS-PAGE-NUMBER
+                       MOVE CKPT-LINES-ON-PAGE TO WS-LINES-ON-PAGE
+                       MOVE "Y" TO WS-RESTART-SWITCH
+                    END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0600-SKIP-PROCESSED-RECORDS.
+           PERFORM WS-SKIP-COUNT TIMES
+              READ CUSTOMER-IN
+                 AT END
+                    MOVE "Y" TO WS-EOF-SWITCH
+              END-READ
+           END-PERFORM.
+           MOVE WS-SKIP-COUNT TO WS-READ-COUNT.
+
+       2000-PROCESS-CUSTOMER.
+           MOVE SPACE TO WS-DATE-STATUS.
+
+           IF NOT WS-BIRTH-DATE-OK
               MOVE "E" TO WS-DATE-STATUS
-           END-IF
+           ELSE
+              *> Split birth date
+              MOVE WS-BIRTH-DATE(1:4) TO WS-BIRTH-YEAR
+              MOVE WS-BIRTH-DATE(5:2) TO WS-BIRTH-MONTH
+              MOVE WS-BIRTH-DATE(7:2) TO WS-BIRTH-DAY
+
+              *> Validate basic ranges
+              IF WS-BIRTH-MONTH < 1 OR WS-BIRTH-MONTH > 12
+                 MOVE "E" TO WS-DATE-STATUS
+              END-IF
+
+              IF WS-DATE-STATUS NOT = "E"
+                 PERFORM 2100-VALIDATE-DAY-OF-MONTH
+              END-IF
+
+              IF WS-DATE-STATUS NOT = "E"
+                 PERFORM 2200-VALIDATE-NOT-FUTURE
+              END-IF
+           END-IF.
 
            IF WS-DATE-STATUS = "E"
-              DISPLAY "Invalid Date Entered."
-              STOP RUN
-           END-IF
+              DISPLAY "Invalid Date Entered for "
+                      FUNCTION TRIM(WS-LAST-NAME) ", "
+                      FUNCTION TRIM(WS-FIRST-NAME) " - skipped."
+           ELSE
+              PERFORM 3000-COMPUTE-AGE
+              PERFORM 4000-PRINT-CUSTOMER
+              PERFORM 4500-WRITE-MASTER-RECORD
+              ADD 1 TO WS-RECORD-COUNT
+           END-IF.
+
+       2100-VALIDATE-DAY-OF-MONTH.
+           MOVE "N" TO WS-LEAP-SWITCH.
+           IF FUNCTION MOD(WS-BIRTH-YEAR, 4) = 0
+              AND (FUNCTION MOD(WS-BIRTH-YEAR, 100) NOT = 0
+                   OR FUNCTION MOD(WS-BIRTH-YEAR, 400) = 0)
+              MOVE "Y" TO WS-LEAP-SWITCH
+           END-IF.
 
-           *> Compute Age
-           COMPUTE WS-AGE = WS-CURR-YEAR - WS-BIRTH-YEAR
+           EVALUATE WS-BIRTH-MONTH
+              WHEN 1  WHEN 3  WHEN 5  WHEN 7
+              WHEN 8  WHEN 10 WHEN 12
+                 MOVE 31 TO WS-DAYS-IN-MONTH
+              WHEN 4  WHEN 6  WHEN 9  WHEN 11
+                 MOVE 30 TO WS-DAYS-IN-MONTH
+              WHEN 2
+                 IF WS-LEAP-YEAR
+                    MOVE 29 TO WS-DAYS-IN-MONTH
+                 ELSE
+                    MOVE 28 TO WS-DAYS-IN-MONTH
+                 END-IF
+              WHEN OTHER
+                 MOVE 00 TO WS-DAYS-IN-MONTH
+           END-EVALUATE.
+
+           IF WS-BIRTH-DAY < 1 OR WS-BIRTH-DAY > WS-DAYS-IN-MONTH
+              MOVE "E" TO WS-DATE-STATUS
+           END-IF.
+
+       2200-VALIDATE-NOT-FUTURE.
+           IF WS-BIRTH-YEAR > WS-CURR-YEAR
+              MOVE "E" TO WS-DATE-STATUS
+           ELSE
+              IF WS-BIRTH-YEAR = WS-CURR-YEAR
+                 IF WS-BIRTH-MONTH > WS-CURR-MONTH
+                    MOVE "E" TO WS-DATE-STATUS
+                 ELSE
+                    IF WS-BIRTH-MONTH = WS-CURR-MONTH
+                       AND WS-BIRTH-DAY > WS-CURR-DAY
+                       MOVE "E" TO WS-DATE-STATUS
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       3000-COMPUTE-AGE.
+           COMPUTE WS-AGE = WS-CURR-YEAR - WS-BIRTH-YEAR.
            IF (WS-CURR-MONTH < WS-BIRTH-MONTH)
               OR ((WS-CURR-MONTH = WS-BIRTH-MONTH)
               AND (WS-CURR-DAY < WS-BIRTH-DAY))
               SUBTRACT 1 FROM WS-AGE
-           END-IF
-
-           *> One line output in required format
-      *    DISPLAY FUNCTION TRIM(WS-LAST-NAME TRAILING) ", "
-      *            FUNCTION TRIM(WS-FIRST-NAME TRAILING)
-      *            " (Age: " WS-AGE ")"
-
-          *> /Output formatting
-           DISPLAY "OUTPUT FOR CUSTOMER DATA FORMATTING."
-                                              LINE 10 COL 1.
-           DISPLAY "------------------------------------"
-                                              LINE 11 COL 1.
-           DISPLAY "Last Name"                LINE 12 COL 1.
-           DISPLAY "First Name"               LINE 12 COL 26.
-           DISPLAY "Age"                      LINE 12 COL 52.
-           DISPLAY "========================" LINE 13 COL 1.
-           DISPLAY "========================" LINE 13 COL 26.
-           DISPLAY "==="                      LINE 13 COL 52. 
-           DISPLAY WS-LAST-NAME               LINE 14 COL 1.
-           DISPLAY WS-FIRST-NAME              LINE 14 COL 26.
-           DISPLAY WS-AGE                     LINE 14 COL 52.
-           
-           DISPLAY "Transaction completed!"   LINE 24 COL 1.
-           DISPLAY " ".
-           
-           STOP RUN.
-           
\ No newline at end of file
+           END-IF.
+
+       4000-PRINT-CUSTOMER.
+           DISPLAY WS-LAST-NAME " " WS-FIRST-NAME " " WS-AGE.
+
+           IF WS-PRINT-REQUESTED
+              IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+                 PERFORM 4200-PRINT-PAGE-HEADERS
+              END-IF
+              MOVE SPACE TO CUSTOMER-RPT-LINE
+              STRING WS-LAST-NAME  DELIMITED BY SIZE
+                     " "           DELIMITED BY SIZE
+                     WS-FIRST-NAME DELIMITED BY SIZE
+                     " (Age: "     DELIMITED BY SIZE
+                     WS-AGE        DELIMITED BY SIZE
+                     ")"           DELIMITED BY SIZE
+                     INTO CUSTOMER-RPT-LINE
+              END-STRING
+              WRITE CUSTOMER-RPT-LINE
+              ADD 1 TO WS-LINES-ON-PAGE
+           END-IF.
+
+       4500-WRITE-MASTER-RECORD.
+           ADD 1 TO WS-NEXT-CUST-ID.
+           MOVE WS-NEXT-CUST-ID TO CM-CUST-ID.
+           MOVE WS-FIRST-NAME   TO CM-FIRST-NAME.
+           MOVE WS-LAST-NAME    TO CM-LAST-NAME.
+           MOVE WS-BIRTH-DATE   TO CM-BIRTH-DATE.
+           MOVE WS-AGE          TO CM-AGE.
+           WRITE CUSTOMER-MASTER-RECORD
+              INVALID KEY
+                 DISPLAY "Duplicate customer ID " CM-CUST-ID
+                         " - master record not written."
+           END-WRITE.
+
+       4600-WRITE-CHECKPOINT.
+           MOVE WS-READ-COUNT     TO CKPT-READ-COUNT.
+           MOVE WS-NEXT-CUST-ID   TO CKPT-NEXT-CUST-ID.
+           MOVE WS-PAGE-NUMBER    TO CKPT-PAGE-NUMBER.
+           MOVE WS-LINES-ON-PAGE  TO CKPT-LINES-ON-PAGE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       9500-CLEAR-CHECKPOINT.
+           MOVE ZERO TO CKPT-READ-COUNT.
+           MOVE ZERO TO CKPT-NEXT-CUST-ID.
+           MOVE ZERO TO CKPT-PAGE-NUMBER.
+           MOVE ZERO TO CKPT-LINES-ON-PAGE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       4200-PRINT-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE SPACE TO CUSTOMER-RPT-LINE.
+           IF WS-PAGE-NUMBER > 1
+              WRITE CUSTOMER-RPT-LINE AFTER ADVANCING PAGE
+           END-IF.
+           STRING "CUSTOMER DATA FORMATTING REPORT"
+                  DELIMITED BY SIZE
+                  "   RUN DATE: " DELIMITED BY SIZE
+                  WS-RUN-DATE-TEXT DELIMITED BY SIZE
+                  "   PAGE: "     DELIMITED BY SIZE
+                  WS-PAGE-NUMBER  DELIMITED BY SIZE
+                  INTO CUSTOMER-RPT-LINE
+           END-STRING.
+           WRITE CUSTOMER-RPT-LINE.
+           MOVE "Last Name            First Name           Age"
+                TO CUSTOMER-RPT-LINE.
+           WRITE CUSTOMER-RPT-LINE.
+           MOVE "==================== ==================== ==="
+                TO CUSTOMER-RPT-LINE.
+           WRITE CUSTOMER-RPT-LINE.
+           MOVE ZERO TO WS-LINES-ON-PAGE.
