@@ -1,6 +1,16 @@
       *    Author:         Renato D. Mejilla
       *    Date:           August 5, 2025
       *    Description:    A demo of an ACCEPT statement with concatenation.
+      *    ----------------------------------------------------------------
+      *    Modification History
+      *    2026-08-09  RDM  Reject digits/punctuation in the name prompt
+      *                     and re-prompt instead of greeting on garbage
+      *                     input.
+      *    2026-08-09  RDM  Logs start/end to the shared AUDITLOG.
+      *    2026-08-09  RDM  Trims leading as well as trailing spaces
+      *                     off the entered name, matching the same
+      *                     leading/trailing trim CustDataFormat now
+      *                     does on its name fields.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     ex001.
@@ -10,19 +20,43 @@
        01  ws-name       PIC A(20).
        01  new-name      PIC A(20).
        01  trimmed-len   PIC 99.
+       01  ws-name-valid PIC X VALUE "N".
+           88 ws-valid-name VALUE "Y".
+
+       01  ws-operator-id  PIC X(8) VALUE SPACES.
+       01  ws-program-name PIC X(20) VALUE "ex001".
+       01  ws-outcome      PIC X(8) VALUE SPACES.
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter your name: " WITH NO ADVANCING.
-           ACCEPT ws-name.
+           ACCEPT ws-operator-id FROM ENVIRONMENT "OPERATOR-ID".
+           MOVE "START" TO ws-outcome.
+           CALL "AUDITLOG" USING ws-program-name ws-operator-id
+                                  ws-outcome.
+
+           PERFORM UNTIL ws-valid-name
+              DISPLAY "Enter your name: " WITH NO ADVANCING
+              ACCEPT ws-name
 
-           MOVE FUNCTION TRIM(ws-name TRAILING) TO new-name.
-           COMPUTE trimmed-len = FUNCTION LENGTH(FUNCTION 
-                   TRIM(ws-name TRAILING)).
+              IF ws-name IS ALPHABETIC
+                 MOVE "Y" TO ws-name-valid
+              ELSE
+                 DISPLAY "Name must contain letters and spaces only. "
+                         "Please try again."
+              END-IF
+           END-PERFORM.
+
+           MOVE FUNCTION TRIM(ws-name) TO new-name.
+           COMPUTE trimmed-len = FUNCTION LENGTH(FUNCTION
+                   TRIM(ws-name)).
 
            DISPLAY "Welcome ", new-name(1:trimmed-len), 
                    " to COBOL Development!".
            ACCEPT OMITTED.
 
+           MOVE "SUCCESS" TO ws-outcome.
+           CALL "AUDITLOG" USING ws-program-name ws-operator-id
+                                  ws-outcome.
+
            STOP RUN.
 
        
