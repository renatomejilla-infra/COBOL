@@ -0,0 +1,66 @@
+      *    Author      : Renato D. Mejilla
+      *    Date        : August 9, 2026
+      *    Description : Shared SQL-error logging routine. TESTPG,
+      *                  SQLconnect, and SQLUserInput each call this
+      *                  whenever a CONNECT or other EXEC SQL statement
+      *                  fails, so there is a single SQLERR.LOG file
+      *                  recording which program failed, when, and with
+      *                  what SQLCODE/SQLERRMC - instead of that detail
+      *                  only ever reaching a scrolled-off terminal.
+      *    Compiler    : Micro Focus Visual COBOL
+      *    ============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     SQLERRLOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQL-ERROR-LOG  ASSIGN TO "SQLERR.LOG"
+                               ORGANIZATION LINE SEQUENTIAL
+                               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SQL-ERROR-LOG.
+       01  SQL-ERROR-LOG-LINE  PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TIMESTAMP.
+           05  WS-TS-DATE      PIC 9(8).
+           05  FILLER          PIC X VALUE SPACE.
+           05  WS-TS-TIME      PIC 9(8).
+       01  WS-LOG-STATUS       PIC XX.
+       01  WS-SQLCODE-DISPLAY  PIC S9(9).
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-NAME     PIC X(20).
+       01  LK-SQLCODE          PIC S9(9) COMP-5.
+       01  LK-SQLERRMC         PIC X(70).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-SQLCODE
+                                 LK-SQLERRMC.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+           MOVE LK-SQLCODE TO WS-SQLCODE-DISPLAY.
+
+           OPEN EXTEND SQL-ERROR-LOG.
+           IF WS-LOG-STATUS = "35"
+              OPEN OUTPUT SQL-ERROR-LOG
+           END-IF.
+
+           MOVE SPACES TO SQL-ERROR-LOG-LINE.
+           STRING WS-TIMESTAMP        DELIMITED BY SIZE
+                  " | PROGRAM: "      DELIMITED BY SIZE
+                  LK-PROGRAM-NAME     DELIMITED BY SIZE
+                  " | SQLCODE: "      DELIMITED BY SIZE
+                  WS-SQLCODE-DISPLAY  DELIMITED BY SIZE
+                  " | SQLERRMC: "     DELIMITED BY SIZE
+                  LK-SQLERRMC         DELIMITED BY SIZE
+                  INTO SQL-ERROR-LOG-LINE
+           END-STRING.
+
+           WRITE SQL-ERROR-LOG-LINE.
+           CLOSE SQL-ERROR-LOG.
+
+           GOBACK.
