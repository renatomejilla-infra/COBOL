@@ -1,6 +1,12 @@
       *    Author     : Renato D. Mejilla
       *    Date       : August 6, 2025
       *    Description: A demo of calling another program.
+      *    ------------------------------------------------------------
+      *    Modification History
+      *    2026-08-09  RDM  Replaced the unconditional call to EX003
+      *                     with an operator menu that dynamically
+      *                     calls whichever subprogram is selected.
+      *    ============================================================
 
        identification division.
        program-id.     ex002.
@@ -9,19 +15,78 @@
        data division.
        working-storage section.
 
+       01  ws-menu-choice      pic 9 value zero.
+       01  ws-selected-module  pic x(12) value spaces.
+
+       01  ws-menu-table.
+           05  ws-menu-entry occurs 5 times.
+               10  ws-menu-name pic x(12).
+
+       01  ws-operator-id      pic x(8) value spaces.
+       01  ws-program-name     pic x(20) value "ex002".
+       01  ws-audit-outcome    pic x(8) value spaces.
+
        screen section.
        01 ws-clear-screen.
            05 blank screen.
-           
+
        procedure division.
+           accept ws-operator-id from environment "OPERATOR-ID".
+           move "START" to ws-audit-outcome.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           move "ex003"        to ws-menu-entry(1)
+           move "uppertolower" to ws-menu-entry(2)
+           move "CBLIFELSE"    to ws-menu-entry(3)
+           move "SQLconnect"   to ws-menu-entry(4)
+           move "TESTPG"       to ws-menu-entry(5)
+
            display ws-clear-screen.
            display "Calling another COBOL program.."   line 1 col 1.
-           display "I am from COBOL 1 program."        line 3 col 1.
-           display "Let's connect to EX003."           line 4 col 1.
-           
-           call 'ex003'.
-           
+           display "I am from COBOL 1 program."         line 3 col 1.
+
+           perform 1000-show-menu.
+           perform 2000-dispatch-choice.
+
            display "Successfully return to main program!" line 6 col 1.
 
+           move "SUCCESS" to ws-audit-outcome.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
            stop run.
 
+       1000-show-menu.
+           display " "                            line 5 col 1.
+           display "Available subprograms:"        line 6 col 1.
+           display "  1. " ws-menu-entry(1)        line 7 col 1.
+           display "  2. " ws-menu-entry(2)        line 8 col 1.
+           display "  3. " ws-menu-entry(3)        line 9 col 1.
+           display "  4. " ws-menu-entry(4)        line 10 col 1.
+           display "  5. " ws-menu-entry(5)        line 11 col 1.
+           display "  0. Exit without calling"     line 12 col 1.
+           display "Select a subprogram: "         line 14 col 1.
+           accept ws-menu-choice                   line 14 col 23.
+
+       2000-dispatch-choice.
+           if ws-menu-choice = 0
+              display "No subprogram selected."
+           else
+              if ws-menu-choice > 0 and ws-menu-choice <= 5
+                 move ws-menu-entry(ws-menu-choice)
+                   to ws-selected-module
+                 display "Connecting to "
+                         function trim(ws-selected-module) "..."
+                 call ws-selected-module
+                    on exception
+                       display function trim(ws-selected-module)
+                               " unavailable."
+                    not on exception
+                       display function trim(ws-selected-module)
+                               " completed."
+                 end-call
+              else
+                 display "Invalid selection."
+              end-if
+           end-if.
