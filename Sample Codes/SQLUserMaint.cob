@@ -0,0 +1,254 @@
+      *    Author      : Renato D. Mejilla
+      *    Date        : August 9, 2026
+      *    Description : Maintenance operations (update and soft-
+      *                  delete) for the USERID table that SQLconnect
+      *                  reads and SQLUserInput appends to. Without
+      *                  this, USERID could only ever be inserted into,
+      *                  never maintained for the rest of its life.
+      *    Compiler    : Micro Focus Visual COBOL
+      *    Modification History
+      *    2026-08-09  RDM  The declarative error trap now also logs to
+      *                     the shared SQLERR.LOG via SQLERRLOG, the
+      *                     same routine TESTPG, SQLconnect, and
+      *                     SQLUserInput use.
+      *    2026-08-09  RDM  RETURN-CODE is now set consistently at
+      *                     every exit (0 success, 4 no-match/no-op,
+      *                     8 denied/connect failure, 16 update error),
+      *                     matching SQLconnect/SQLUserInput/TESTPG's
+      *                     convention.
+      *    2026-08-09  RDM  The DSN and credentials are no longer
+      *                     fixed literals - ACMITS-ENV (DEV/TEST/
+      *                     PROD) now picks which PG_ACMITS_<ENV>_*
+      *                     environment variables to connect with,
+      *                     same selector SQLconnect, SQLUserInput,
+      *                     and TESTPG use.
+      *    2026-08-09  RDM  The closing AUDITLOG call logged SUCCESS
+      *                     regardless of outcome. Now derives the
+      *                     logged outcome from ws-op-result (SUCCESS/
+      *                     NOMATCH/FAIL).
+      *    2026-08-09  RDM  The username/firstname/lastname fields are
+      *                     now the shared WS-USER-RECORD layout
+      *                     (copybook USERREC) instead of this
+      *                     program's own independent PIC X(30)
+      *                     fields, matching SQLconnect and
+      *                     SQLUserInput, which touch the same USERID
+      *                     table.
+      *    ============================================================
+
+       $set sql(dbman=odbc)
+       identification division.
+       program-id.     SQLUserMaint.
+
+       environment division.
+
+       data division.
+       working-storage section.
+
+       copy USERREC.
+
+       01  ws-sqlcode      pic s9(9) comp-5.
+       01  ws-found-count  pic s9(9) comp-5 value zero.
+
+       01  ws-dsn-name     pic x(30) value spaces.
+       01  ws-db-user      pic x(20) value spaces.
+       01  ws-db-pass      pic x(20) value spaces.
+
+      *    Selects which set of PG_ACMITS_*_* environment variables to
+      *    connect with below. Blank/unset defaults to PROD.
+       01  ws-acmits-env   pic x(4) value "PROD".
+       01  ws-env-var-name pic x(30) value spaces.
+
+       01  ws-menu-choice  pic 9 value zero.
+
+       01  ws-operator-id    pic x(8) value spaces.
+       01  ws-program-name   pic x(20) value "SQLUserMaint".
+       01  ws-audit-outcome  pic x(8) value spaces.
+       01  ws-authorized     pic x(1) value "N".
+       01  ws-op-result      pic 9(2) value zero.
+
+       exec sql include sqlca end-exec.
+
+       procedure division.
+           accept ws-operator-id from environment "OPERATOR-ID".
+           move "START" to ws-audit-outcome.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           call "SIGNON" using ws-operator-id ws-authorized.
+           if ws-authorized not = "Y"
+              display "Operator not recognized or inactive. "
+                      "Access denied."
+              move "DENIED" to ws-audit-outcome
+              call "AUDITLOG" using ws-program-name ws-operator-id
+                                     ws-audit-outcome
+              move 8 to return-code
+              stop run
+           end-if.
+
+      *    ACMITS-ENV picks the connection profile (DEV/TEST/PROD) so
+      *    the same program can point at any of them without a
+      *    recompile - the DSN and credentials all come from the
+      *    PG_ACMITS_<ENV>_* environment variables for that profile.
+           accept ws-acmits-env from environment "ACMITS-ENV".
+           if ws-acmits-env = spaces
+              move "PROD" to ws-acmits-env
+           end-if.
+
+           string "PG_ACMITS_" delimited by size
+                  function trim(ws-acmits-env) delimited by size
+                  "_DSN" delimited by size
+                  into ws-env-var-name
+           end-string.
+           accept ws-dsn-name from environment ws-env-var-name.
+
+           string "PG_ACMITS_" delimited by size
+                  function trim(ws-acmits-env) delimited by size
+                  "_USER" delimited by size
+                  into ws-env-var-name
+           end-string.
+           accept ws-db-user from environment ws-env-var-name.
+
+           string "PG_ACMITS_" delimited by size
+                  function trim(ws-acmits-env) delimited by size
+                  "_PASS" delimited by size
+                  into ws-env-var-name
+           end-string.
+           accept ws-db-pass from environment ws-env-var-name.
+
+           display "Attempting connection to PostgreSQL...".
+
+           call "DBCONNECT" using ws-dsn-name ws-db-user ws-db-pass
+                                   ws-sqlcode
+
+           if ws-sqlcode not = 0
+              display "Connection failed. SQLCODE=" ws-sqlcode
+              move "FAIL" to ws-audit-outcome
+              call "AUDITLOG" using ws-program-name ws-operator-id
+                                     ws-audit-outcome
+              call "SQLERRLOG" using ws-program-name ws-sqlcode
+                                      sqlerrmc
+              move 8 to return-code
+              stop run
+           end-if.
+
+           display "Connected successfully to database acmits!".
+
+           exec sql whenever sqlerror perform 9999-sql-error-trap
+           end-exec.
+           exec sql whenever sqlwarning perform 9998-sql-warning-trap
+           end-exec.
+
+           display " ".
+           display "1. Update a user's name".
+           display "2. Deactivate a user".
+           display "0. Exit".
+           display "Select an option: " with no advancing.
+           accept ws-menu-choice.
+
+           evaluate ws-menu-choice
+              when 1
+                 perform 1000-update-name
+              when 2
+                 perform 2000-deactivate-user
+              when other
+                 display "No maintenance performed."
+                 move 4 to ws-op-result
+           end-evaluate.
+
+           exec sql disconnect current end-exec.
+           display "Disconnected from PostgreSQL.".
+
+           evaluate ws-op-result
+              when 0
+                 move "SUCCESS" to ws-audit-outcome
+              when 4
+                 move "NOMATCH" to ws-audit-outcome
+              when other
+                 move "FAIL" to ws-audit-outcome
+           end-evaluate.
+           call "AUDITLOG" using ws-program-name ws-operator-id
+                                  ws-audit-outcome.
+
+           move ws-op-result to return-code.
+
+           stop run.
+
+       9998-sql-warning-trap.
+           display "SQL WARNING - SQLCODE=" sqlcode.
+
+       9999-sql-error-trap.
+           display "SQL ERROR - SQLCODE=" sqlcode.
+           display "SQLERRMC=" sqlerrmc.
+           move sqlcode to ws-sqlcode.
+           call "SQLERRLOG" using ws-program-name ws-sqlcode
+                                   sqlerrmc.
+
+       1000-update-name.
+           display "Username to update: " with no advancing.
+           accept WS-USER-USERNAME.
+
+           exec sql
+                select count(*) into :ws-found-count
+                       from userid
+                       where username = :WS-USER-USERNAME
+           end-exec.
+
+           if ws-found-count = 0
+              display "No user found with that username."
+              move 4 to ws-op-result
+           else
+              display "New First Name: " with no advancing
+              accept WS-USER-FIRSTNAME
+              display "New Last Name: " with no advancing
+              accept WS-USER-LASTNAME
+
+              exec sql
+                   update userid
+                      set firstname = :WS-USER-FIRSTNAME,
+                          lastname  = :WS-USER-LASTNAME
+                      where username = :WS-USER-USERNAME
+              end-exec
+
+              move sqlcode to ws-sqlcode
+              if ws-sqlcode not = 0
+                 display "Update failed. SQLCODE=" ws-sqlcode
+                 display sqlerrmc
+                 move 16 to ws-op-result
+              else
+                 exec sql commit end-exec
+                 display "User updated successfully!"
+                 move 0 to ws-op-result
+              end-if
+           end-if.
+
+       2000-deactivate-user.
+           display "Username to deactivate: " with no advancing.
+           accept WS-USER-USERNAME.
+
+           exec sql
+                select count(*) into :ws-found-count
+                       from userid
+                       where username = :WS-USER-USERNAME
+           end-exec.
+
+           if ws-found-count = 0
+              display "No user found with that username."
+              move 4 to ws-op-result
+           else
+              exec sql
+                   update userid
+                      set active = 'N'
+                      where username = :WS-USER-USERNAME
+              end-exec
+
+              move sqlcode to ws-sqlcode
+              if ws-sqlcode not = 0
+                 display "Deactivation failed. SQLCODE=" ws-sqlcode
+                 display sqlerrmc
+                 move 16 to ws-op-result
+              else
+                 exec sql commit end-exec
+                 display "User deactivated successfully!"
+                 move 0 to ws-op-result
+              end-if
+           end-if.
