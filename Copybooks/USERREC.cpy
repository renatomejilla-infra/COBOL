@@ -0,0 +1,18 @@
+      *    Author      : Renato D. Mejilla
+      *    Date        : August 9, 2026
+      *    Description : Shared layout for a USERID table row. Both
+      *                  SQLconnect (which reads the table) and
+      *                  SQLUserInput (which inserts into it) now COPY
+      *                  this instead of keeping their own independent
+      *                  copies of the same fields - which had drifted
+      *                  out of step, with SQLconnect's username field
+      *                  twenty characters wider than SQLUserInput's
+      *                  and the column the two actually share.
+      *    ============================================================
+
+       01  WS-USER-RECORD.
+           05  WS-USER-ID          PIC 9(9).
+           05  WS-USER-USERNAME    PIC X(30).
+           05  WS-USER-FIRSTNAME   PIC X(30).
+           05  WS-USER-LASTNAME    PIC X(30).
+           05  WS-USER-ACTIVE      PIC X(1).
